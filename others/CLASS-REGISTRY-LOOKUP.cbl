@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-REGISTRY-LOOKUP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ASSIGN DYNAMIC, not a plain ASSIGN TO, so REGISTRY-FILE
+      *> actually opens whatever filename is sitting in
+      *> REGISTRY-FILENAME at run time instead of a literal external
+      *> name derived from the identifier REGISTRY-FILENAME itself
+      *> (same fix as LOG-EVENT's AUDIT-LOG-FILE)
+       SELECT OPTIONAL REGISTRY-FILE ASSIGN DYNAMIC REGISTRY-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGISTRY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REGISTRY-FILE.
+       01 REGISTRY-RECORD PIC X(130).
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CLASS-REGISTRY-LOOKUP".
+       01 REGISTRY-FILENAME PIC X(80) VALUE "CLASSMAP.DAT".
+       01 REGISTRY-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE 'N'.
+       01 REG-CLASSNAME PIC X(44).
+       01 REG-FILENAME PIC X(80).
+       LINKAGE SECTION.
+       01 LS-CLASSNAME PIC X(44).
+       01 LS-FILENAME PIC X(80).
+       01 LS-FOUND PIC X(1).
+
+       PROCEDURE DIVISION USING LS-CLASSNAME LS-FILENAME LS-FOUND.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE 'N' TO LS-FOUND
+           MOVE SPACES TO LS-FILENAME
+           ACCEPT REGISTRY-FILENAME
+               FROM ENVIRONMENT "CLASS-REGISTRY-FILE"
+           IF REGISTRY-FILENAME = SPACES
+               MOVE "CLASSMAP.DAT" TO REGISTRY-FILENAME
+           END-IF.
+
+           OPEN INPUT REGISTRY-FILE.
+           IF REGISTRY-STATUS NOT = "00"
+               GO TO 000-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ REGISTRY-FILE INTO REGISTRY-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       UNSTRING REGISTRY-RECORD DELIMITED BY ","
+                           INTO REG-CLASSNAME REG-FILENAME
+                       IF REG-CLASSNAME = LS-CLASSNAME
+                           MOVE REG-FILENAME TO LS-FILENAME
+                           MOVE 'Y' TO LS-FOUND
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE REGISTRY-FILE.
+
+       000-EXIT.
+           GOBACK.
+       END PROGRAM CLASS-REGISTRY-LOOKUP.
