@@ -10,40 +10,217 @@
        CONFIGURATION SECTION.
        REPOSITORY.
        FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> persistent roster master, keyed by EMPLOYEE-ID, in place of the
+      *> old WORKING-STORAGE-only demo record
+       SELECT EMPLOYEE-MASTER ASSIGN DYNAMIC WS-MASTER-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLOYEE-ID OF EMPLOYEE-RECORD
+           FILE STATUS IS WS-MASTER-STATUS.
+       SELECT OPTIONAL TXN-FILE ASSIGN DYNAMIC WS-TXN-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TXN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD EMPLOYEE-MASTER.
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID     PIC 9(9).
+           05 EMPLOYEE.
+               10 FULLNAME        PIC X(35).
+               10 SSN             PIC 9(9).
+               10 HIRE-DATE       PIC 9(8). *> CCYYMMDD
+               10 DEPARTMENT-CODE PIC X(4).
+               10 MAILING-ADDRESS.
+                   15 STREET        PIC X(35).
+                   15 CITY          PIC X(15).
+                   15 STATE         PIC X(2).
+                   15 ZIP-CODE.
+                      20 ZIP-CODE-5     PIC 9(5).
+                      20 ZIP-CODE-PLUS4 PIC 9(4).
+       FD TXN-FILE.
+       01 TXN-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "YOUR-PROGRAM-NAME".
        01 PATH PIC X(100).
        01 SNAME PIC X(35).
        77 X PIC 99.
        77 Y PIC 99.
        77 Z PIC 99.
-       01  EMPLOYEE.
-           05 FULLNAME        PIC X(35).
-           05 MAILING-ADDRESS.
-               10 STREET        PIC X(35).
-               10 CITY          PIC X(15).
-               10 STATE         PIC X(2).
-               10 ZIP-CODE.
-                  15 ZIP-CODE-5 PIC 9(5).
-                  15 FILLER     PIC X(4).
+       01 WS-MASTER-FILE-NAME PIC X(80) VALUE "EMPLOYEE.DAT".
+       01 WS-ENV-MASTER-FILE-NAME PIC X(80).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-TXN-FILE-NAME PIC X(80) VALUE "EMPLOYEE-TXN.DAT".
+       01 WS-ENV-TXN-FILE-NAME PIC X(80).
+       01 WS-TXN-STATUS PIC X(2).
+       01 WS-TXN-EOF PIC X(1) VALUE 'N'.
+      *> one transaction per line: CODE,EMPLOYEE-ID,FULLNAME,SSN,
+      *> HIRE-DATE,DEPARTMENT-CODE,STREET,CITY,STATE,ZIP5,ZIP4 - CODE
+      *> is 'A' add, 'C' change, 'D' delete
+       01 WS-TXN-CODE PIC X(1).
+       01 WS-TXN-ID PIC 9(9).
+       01 WS-TXN-FULLNAME PIC X(35).
+       01 WS-TXN-SSN PIC 9(9).
+       01 WS-TXN-HIRE-DATE PIC 9(8).
+       01 WS-TXN-DEPARTMENT-CODE PIC X(4).
+       01 WS-TXN-STREET PIC X(35).
+       01 WS-TXN-CITY PIC X(15).
+       01 WS-TXN-STATE PIC X(2).
+       01 WS-TXN-ZIP5 PIC X(5).
+       01 WS-TXN-ZIP4 PIC X(4).
+       01 WS-ZIP-VALID PIC X(1).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
             DISPLAY "Hello world"
             SET X TO 10.
             SET Y TO 25.
             ADD X Y GIVING Z.
             DISPLAY "X + Y = "Z.
-            DISPLAY "MODULE-PATH           = [" MODULE-PATH
-            DISPLAY "MODULE-SOURCE         = [" MODULE-SOURCE
+      *> startup trace (program name, MODULE-PATH, MODULE-SOURCE,
+      *> timestamp) now comes from the common LOG-STARTUP call above
             MOVE MODULE-PATH TO PATH.
             INSPECT PATH REPLACING ALL "exe" BY "cbl".
             DISPLAY PATH
-            MOVE 'John Doe' TO FULLNAME OF EMPLOYEE
-            MOVE 'SYRACUSE' TO CITY OF MAILING-ADDRESS OF EMPLOYEE
-            MOVE 'NY' TO STATE OF MAILING-ADDRESS OF EMPLOYEE
-            MOVE FULLNAME OF EMPLOYEE TO SNAME
-            DISPLAY "The name of employee =" SNAME
-            DISPLAY EMPLOYEE
+
+      *> accept into a separate staging field first - ACCEPT FROM
+      *> ENVIRONMENT blanks the target unconditionally when the
+      *> variable is unset, which would wipe out the VALUE defaults above
+            MOVE SPACES TO WS-ENV-MASTER-FILE-NAME
+            ACCEPT WS-ENV-MASTER-FILE-NAME FROM ENVIRONMENT
+                "EMPLOYEE-MASTER-FILE"
+            IF WS-ENV-MASTER-FILE-NAME NOT = SPACES
+                MOVE WS-ENV-MASTER-FILE-NAME TO WS-MASTER-FILE-NAME
+            END-IF
+            MOVE SPACES TO WS-ENV-TXN-FILE-NAME
+            ACCEPT WS-ENV-TXN-FILE-NAME FROM ENVIRONMENT
+                "EMPLOYEE-TXN-FILE"
+            IF WS-ENV-TXN-FILE-NAME NOT = SPACES
+                MOVE WS-ENV-TXN-FILE-NAME TO WS-TXN-FILE-NAME
+            END-IF
+
+            OPEN I-O EMPLOYEE-MASTER
+            IF WS-MASTER-STATUS = "35"
+                CLOSE EMPLOYEE-MASTER
+                OPEN OUTPUT EMPLOYEE-MASTER
+                CLOSE EMPLOYEE-MASTER
+                OPEN I-O EMPLOYEE-MASTER
+            END-IF
+            IF WS-MASTER-STATUS NOT = "00"
+                DISPLAY "assign: cannot open employee master - "
+                    "file status " WS-MASTER-STATUS
+                STOP RUN
+            END-IF.
+
+            OPEN INPUT TXN-FILE
+            IF WS-TXN-STATUS = "00"
+                PERFORM UNTIL WS-TXN-EOF = 'Y'
+                    READ TXN-FILE INTO TXN-RECORD
+                        AT END
+                            MOVE 'Y' TO WS-TXN-EOF
+                        NOT AT END
+                            PERFORM APPLY-TRANSACTION
+                                THRU APPLY-TRANSACTION-EXIT
+                    END-READ
+                END-PERFORM
+                CLOSE TXN-FILE
+            END-IF.
+
+            CLOSE EMPLOYEE-MASTER
             STOP RUN.
+
+       APPLY-TRANSACTION.
+           UNSTRING TXN-RECORD DELIMITED BY ","
+               INTO WS-TXN-CODE WS-TXN-ID WS-TXN-FULLNAME
+                   WS-TXN-SSN WS-TXN-HIRE-DATE WS-TXN-DEPARTMENT-CODE
+                   WS-TXN-STREET WS-TXN-CITY WS-TXN-STATE
+                   WS-TXN-ZIP5 WS-TXN-ZIP4
+           MOVE WS-TXN-ID TO EMPLOYEE-ID OF EMPLOYEE-RECORD
+      *> ZIP+4 must be five digits plus a four-digit extension - a
+      *> blank/omitted ZIP4 on an add or change is rejected outright
+      *> rather than silently stored as zeros
+           MOVE 'Y' TO WS-ZIP-VALID
+           IF (WS-TXN-CODE = 'A' OR WS-TXN-CODE = 'C')
+             AND (WS-TXN-ZIP5 NOT NUMERIC OR WS-TXN-ZIP4 NOT NUMERIC)
+               MOVE 'N' TO WS-ZIP-VALID
+               DISPLAY "assign: invalid ZIP+4 for employee "
+                   WS-TXN-ID " - rejecting transaction"
+           END-IF.
+           IF WS-ZIP-VALID = 'N'
+               GO TO APPLY-TRANSACTION-EXIT
+           END-IF.
+           EVALUATE WS-TXN-CODE
+               WHEN 'A'
+                   MOVE WS-TXN-FULLNAME TO FULLNAME OF EMPLOYEE
+                       OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-SSN TO SSN OF EMPLOYEE
+                       OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-HIRE-DATE TO HIRE-DATE OF EMPLOYEE
+                       OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-DEPARTMENT-CODE TO DEPARTMENT-CODE
+                       OF EMPLOYEE OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-STREET TO STREET OF MAILING-ADDRESS
+                       OF EMPLOYEE OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-CITY TO CITY OF MAILING-ADDRESS
+                       OF EMPLOYEE OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-STATE TO STATE OF MAILING-ADDRESS
+                       OF EMPLOYEE OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-ZIP5 TO ZIP-CODE-5 OF ZIP-CODE
+                       OF MAILING-ADDRESS OF EMPLOYEE OF EMPLOYEE-RECORD
+                   MOVE WS-TXN-ZIP4 TO ZIP-CODE-PLUS4 OF ZIP-CODE
+                       OF MAILING-ADDRESS OF EMPLOYEE OF EMPLOYEE-RECORD
+                   WRITE EMPLOYEE-RECORD
+                   IF WS-MASTER-STATUS NOT = "00"
+                       DISPLAY "assign: add failed for employee "
+                           WS-TXN-ID " - file status " WS-MASTER-STATUS
+                   END-IF
+               WHEN 'C'
+                   READ EMPLOYEE-MASTER
+                       INVALID KEY
+                           DISPLAY "assign: change failed, no such "
+                               "employee " WS-TXN-ID
+                   END-READ
+                   IF WS-MASTER-STATUS = "00"
+                       MOVE WS-TXN-FULLNAME TO FULLNAME OF EMPLOYEE
+                           OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-SSN TO SSN OF EMPLOYEE
+                           OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-HIRE-DATE TO HIRE-DATE OF EMPLOYEE
+                           OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-DEPARTMENT-CODE TO DEPARTMENT-CODE
+                           OF EMPLOYEE OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-STREET TO STREET OF MAILING-ADDRESS
+                           OF EMPLOYEE OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-CITY TO CITY OF MAILING-ADDRESS
+                           OF EMPLOYEE OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-STATE TO STATE OF MAILING-ADDRESS
+                           OF EMPLOYEE OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-ZIP5 TO ZIP-CODE-5 OF ZIP-CODE
+                           OF MAILING-ADDRESS OF EMPLOYEE
+                           OF EMPLOYEE-RECORD
+                       MOVE WS-TXN-ZIP4 TO ZIP-CODE-PLUS4 OF ZIP-CODE
+                           OF MAILING-ADDRESS OF EMPLOYEE
+                           OF EMPLOYEE-RECORD
+                       REWRITE EMPLOYEE-RECORD
+                   END-IF
+               WHEN 'D'
+                   DELETE EMPLOYEE-MASTER
+                       INVALID KEY
+                           DISPLAY "assign: delete failed, no such "
+                               "employee " WS-TXN-ID
+                   END-DELETE
+               WHEN OTHER
+                   DISPLAY "assign: unknown transaction code '"
+                       WS-TXN-CODE "' for employee " WS-TXN-ID
+           END-EVALUATE.
+
+       APPLY-TRANSACTION-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
