@@ -9,15 +9,42 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 99 VALUE 10.
-       01 NUM2 PIC 99 VALUE 20.
-       01 RESULT PIC 999.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CALCSUM".
+      *> widened to match CALCULATE-SUM's LINKAGE SECTION fields now
+      *> that it handles real dollar amounts, not just the toy demo -
+      *> signed to match CALCULATE-SUM's signed LINKAGE items
+       01 NUM1 PIC S9(9)V99.
+       01 NUM2 PIC S9(9)V99.
+       01 RESULT PIC S9(9)V99.
+       01 OPERATION PIC X(1).
+       01 CALC-STATUS PIC X(1).
 
        PROCEDURE DIVISION.
+       CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
        DISPLAY "Starting main program"
 
-       CALL "CALCULATE-SUM" USING NUM1 NUM2 GIVING RESULT
+      *> operands now come from the operator at run time instead of
+      *> being baked in as VALUE literals
+       DISPLAY "Enter first amount: " WITH NO ADVANCING
+       ACCEPT NUM1
+       DISPLAY "Enter second amount: " WITH NO ADVANCING
+       ACCEPT NUM2
+       DISPLAY "Enter operation (+ - * /): " WITH NO ADVANCING
+       ACCEPT OPERATION
 
-       DISPLAY "The sum is: " RESULT
+       CALL "CALCULATE-SUM" USING NUM1 NUM2 OPERATION CALC-STATUS
+           RESULT
+
+      *> a failed calculation must not be reported as a result - check
+      *> RETURN-CODE before trusting RESULT
+       IF RETURN-CODE NOT = 0
+           DISPLAY "CALCSUM: CALCULATE-SUM failed, RETURN-CODE="
+               RETURN-CODE
+       ELSE
+           DISPLAY "The sum is: " RESULT
+       END-IF.
 
        STOP RUN.
