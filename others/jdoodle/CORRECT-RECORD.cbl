@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECT-RECORD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> CORRECTION-FILE-NAME is an overridable env var, same pattern as
+      *> APPLY's CLASS-SOURCE-PATH / CALC-BATCH-DRIVER's CALC-TXN-FILE
+       SELECT OPTIONAL CORRECTION-FILE ASSIGN DYNAMIC
+           WS-CORRECTION-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CORRECTION-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CORRECTION-FILE.
+       01 CORRECTION-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CORRECT-RECORD".
+       01 WS-CORRECTION-FILE-NAME PIC X(80) VALUE "CORRECTIONS.DAT".
+       01 WS-ENV-CORRECTION-FILE-NAME PIC X(80).
+       01 WS-CORRECTION-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE 'N'.
+      *> one OLD-VALUE,NEW-VALUE pair per line - old spellings replaced
+      *> by their corrected form, wherever they occur in LS-RECORD
+       01 WS-CORR-OLD PIC X(20).
+       01 WS-CORR-NEW PIC X(20).
+       01 WS-OLD-LEN PIC 9(2).
+       01 WS-NEW-LEN PIC 9(2).
+       01 WS-REC-LEN PIC 9(3).
+       01 WS-POS PIC 9(3).
+       01 WS-FOUND-POS PIC 9(3).
+       01 WS-BEFORE-LEN PIC 9(3).
+       01 WS-AFTER-START PIC 9(3).
+       01 WS-AFTER-LEN PIC 9(3).
+       01 WS-STRING-PTR PIC 9(3).
+       01 WS-REBUILT PIC X(80).
+
+       LINKAGE SECTION.
+       01 LS-RECORD PIC X(80).
+
+       PROCEDURE DIVISION USING LS-RECORD.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+      *> accept into a separate staging field first - ACCEPT FROM
+      *> ENVIRONMENT blanks the target unconditionally when the
+      *> variable is unset, which would wipe out the VALUE default above
+           MOVE SPACES TO WS-ENV-CORRECTION-FILE-NAME
+           ACCEPT WS-ENV-CORRECTION-FILE-NAME FROM ENVIRONMENT
+               "NAME-CORRECTION-FILE"
+           IF WS-ENV-CORRECTION-FILE-NAME NOT = SPACES
+               MOVE WS-ENV-CORRECTION-FILE-NAME TO
+                   WS-CORRECTION-FILE-NAME
+           END-IF
+           OPEN INPUT CORRECTION-FILE.
+           IF WS-CORRECTION-STATUS NOT = "00"
+      *> no correction table on hand is not an error - LS-RECORD just
+      *> passes through unchanged
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CORRECTION-FILE INTO CORRECTION-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       UNSTRING CORRECTION-RECORD DELIMITED BY ","
+                           INTO WS-CORR-OLD WS-CORR-NEW
+                       PERFORM APPLY-ONE-CORRECTION
+               END-READ
+           END-PERFORM.
+           CLOSE CORRECTION-FILE.
+           GOBACK.
+
+       APPLY-ONE-CORRECTION.
+           COMPUTE WS-OLD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CORR-OLD))
+           COMPUTE WS-NEW-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CORR-NEW))
+           COMPUTE WS-REC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LS-RECORD))
+           MOVE 0 TO WS-FOUND-POS
+           IF WS-OLD-LEN > 0 AND WS-REC-LEN >= WS-OLD-LEN
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > WS-REC-LEN - WS-OLD-LEN + 1
+                   IF LS-RECORD(WS-POS:WS-OLD-LEN) =
+                           FUNCTION TRIM(WS-CORR-OLD)
+                       MOVE WS-POS TO WS-FOUND-POS
+                       MOVE WS-REC-LEN TO WS-POS
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-FOUND-POS > 0
+               COMPUTE WS-BEFORE-LEN = WS-FOUND-POS - 1
+               COMPUTE WS-AFTER-START = WS-FOUND-POS + WS-OLD-LEN
+               COMPUTE WS-AFTER-LEN =
+                   LENGTH OF LS-RECORD - WS-AFTER-START + 1
+               MOVE SPACES TO WS-REBUILT
+               MOVE 1 TO WS-STRING-PTR
+               IF WS-BEFORE-LEN > 0
+                   STRING LS-RECORD(1:WS-BEFORE-LEN) DELIMITED BY SIZE
+                       INTO WS-REBUILT WITH POINTER WS-STRING-PTR
+               END-IF
+               STRING FUNCTION TRIM(WS-CORR-NEW) DELIMITED BY SIZE
+                   INTO WS-REBUILT WITH POINTER WS-STRING-PTR
+               IF WS-AFTER-LEN > 0
+                   STRING LS-RECORD(WS-AFTER-START:WS-AFTER-LEN)
+                       DELIMITED BY SIZE
+                       INTO WS-REBUILT WITH POINTER WS-STRING-PTR
+               END-IF
+               MOVE WS-REBUILT TO LS-RECORD
+           END-IF.
+       END PROGRAM CORRECT-RECORD.
