@@ -9,13 +9,22 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "YOUR-PROGRAM-NAME".
        01 WS-COUNTER PIC 99.
        01 WS-NUM PIC 9(5) VALUE 12345.
        01 WS-NAME PIC X(20) VALUE "John Doe".
        01 WS-PRICE PIC 9(5)V99 VALUE 123.45.
        01 WS-EOF PIC X VALUE 'N'.
+      *> CORRECT-RECORD's LS-RECORD is PIC X(80) - widen WS-NAME's
+      *> value into a buffer of that width for the call
+       01 WS-CORRECTION-BUFFER PIC X(80).
+       01 WS-EDITED-PRICE PIC X(11).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
             DISPLAY "Hello world"
 
             IF WS-NUM > 100
@@ -26,12 +35,20 @@
 
             *>MOVE "Sally Pearl" TO WS-NAME
 
-            REPLACE LEADING ==Doe== BY ==Pearl==.
+      *> surname corrections now come from a data-driven table read at
+      *> run time instead of a compile-time REPLACE LEADING directive
+            MOVE WS-NAME TO WS-CORRECTION-BUFFER
+            CALL "CORRECT-RECORD" USING WS-CORRECTION-BUFFER
+            MOVE WS-CORRECTION-BUFFER TO WS-NAME
 
             DISPLAY WS-NAME
 
             DISPLAY WS-NAME
 
+      *> report-ready dollar amount instead of leaving WS-PRICE unused
+            CALL "PRICE-EDIT" USING WS-PRICE WS-EDITED-PRICE
+            DISPLAY "Price: " WS-EDITED-PRICE
+
            PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 5
                DISPLAY WS-COUNTER
             END-PERFORM.
