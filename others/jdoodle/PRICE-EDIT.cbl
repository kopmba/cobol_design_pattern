@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-EDIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "PRICE-EDIT".
+       01 WS-EDITED-PRICE PIC $$$,$$9.99.
+       LINKAGE SECTION.
+       01 LS-AMOUNT PIC 9(5)V99.
+       01 LS-EDITED-AMOUNT PIC X(11).
+
+      *> reusable dollar-amount formatter - every report that needs to
+      *> print a currency amount calls this instead of rolling its own
+      *> PICTURE clause
+       PROCEDURE DIVISION USING LS-AMOUNT LS-EDITED-AMOUNT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE LS-AMOUNT TO WS-EDITED-PRICE
+           MOVE WS-EDITED-PRICE TO LS-EDITED-AMOUNT
+           GOBACK.
+       END PROGRAM PRICE-EDIT.
