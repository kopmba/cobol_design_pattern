@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> TXN-FILE-NAME is overridable via the CALC-TXN-FILE env var, same
+      *> pattern as APPLY's CLASS-SOURCE-PATH
+       SELECT OPTIONAL TXN-FILE ASSIGN DYNAMIC WS-TXN-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TXN-FILE.
+       01 TXN-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CALC-BATCH-DRIVER".
+       01 WS-TXN-FILE-NAME PIC X(80) VALUE "TRANSACTIONS.DAT".
+       01 WS-ENV-TXN-FILE-NAME PIC X(80).
+       01 WS-TXN-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE 'N'.
+      *> signed to match CALCULATE-SUM's signed LINKAGE items - a '-'
+      *> transaction can legitimately go negative
+       01 WS-NUM1 PIC S9(9)V99.
+       01 WS-NUM2 PIC S9(9)V99.
+       01 WS-OPERATION PIC X(1).
+       01 WS-CALC-STATUS PIC X(1).
+       01 WS-LINE-RESULT PIC S9(9)V99.
+       01 WS-GRAND-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-TXN-COUNT PIC 9(5) VALUE 0.
+       01 WS-ERROR-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+      *> accept into a separate staging field first - ACCEPT FROM
+      *> ENVIRONMENT blanks the target unconditionally when the
+      *> variable is unset, which would wipe out the VALUE default above
+           MOVE SPACES TO WS-ENV-TXN-FILE-NAME
+           ACCEPT WS-ENV-TXN-FILE-NAME FROM ENVIRONMENT "CALC-TXN-FILE"
+           IF WS-ENV-TXN-FILE-NAME NOT = SPACES
+               MOVE WS-ENV-TXN-FILE-NAME TO WS-TXN-FILE-NAME
+           END-IF
+           OPEN INPUT TXN-FILE.
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "CALC-BATCH-DRIVER: transaction file not found: "
+                   TRIM(WS-TXN-FILE-NAME) " - file status "
+                   WS-TXN-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TXN-FILE INTO TXN-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TXN-FILE.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+
+       PROCESS-TRANSACTION.
+      *> one transaction per line: NUM1,NUM2,OPERATION (e.g. 100.00,25.00,+)
+           UNSTRING TXN-RECORD DELIMITED BY ","
+               INTO WS-NUM1 WS-NUM2 WS-OPERATION
+           ADD 1 TO WS-TXN-COUNT
+           CALL "CALCULATE-SUM" USING WS-NUM1 WS-NUM2 WS-OPERATION
+               WS-CALC-STATUS WS-LINE-RESULT
+           IF WS-CALC-STATUS = 'E'
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "CALC-BATCH-DRIVER: skipping bad transaction: "
+                   TRIM(TXN-RECORD)
+           ELSE
+               ADD WS-LINE-RESULT TO WS-GRAND-TOTAL
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY "===== Nightly calc batch summary ====="
+           DISPLAY "Transactions read:   " WS-TXN-COUNT
+           DISPLAY "Transactions failed: " WS-ERROR-COUNT
+           DISPLAY "Grand total:         " WS-GRAND-TOTAL.
+       END PROGRAM CALC-BATCH-DRIVER.
