@@ -9,13 +9,41 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC 9(5) VALUE 12345.
-       01 WS-NUM2 PIC 9(5) VALUE 67890.
-       01 WS-RESULT PIC 9(6).
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CALC-FILE".
+      *> widened to match CALCULATE-SUM's LINKAGE SECTION fields now
+      *> that it handles real dollar amounts, not just the toy demo -
+      *> signed to match CALCULATE-SUM's signed LINKAGE items
+       01 WS-NUM1 PIC S9(9)V99.
+       01 WS-NUM2 PIC S9(9)V99.
+       01 WS-RESULT PIC S9(9)V99.
+       01 WS-OPERATION PIC X(1).
+       01 WS-STATUS PIC X(1).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       CALL "CALCULATE-SUM" USING WS-NUM1 WS-NUM2 GIVING WS-RESULT
-       DISPLAY "The sum of " WS-NUM1 " and " WS-NUM2 " is " WS-RESULT
+       CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+      *> operands now come from the operator at run time instead of
+      *> being baked in as VALUE literals
+       DISPLAY "Enter first amount: " WITH NO ADVANCING
+       ACCEPT WS-NUM1
+       DISPLAY "Enter second amount: " WITH NO ADVANCING
+       ACCEPT WS-NUM2
+       DISPLAY "Enter operation (+ - * /): " WITH NO ADVANCING
+       ACCEPT WS-OPERATION
+
+       CALL "CALCULATE-SUM" USING WS-NUM1 WS-NUM2 WS-OPERATION
+           WS-STATUS WS-RESULT
+      *> a failed calculation must not be reported as a result - check
+      *> RETURN-CODE before trusting WS-RESULT
+       IF RETURN-CODE NOT = 0
+           DISPLAY "CALC-FILE: CALCULATE-SUM failed, RETURN-CODE="
+               RETURN-CODE
+       ELSE
+           DISPLAY "The sum of " WS-NUM1 " and " WS-NUM2 " is "
+               WS-RESULT
+       END-IF.
 
        STOP RUN.
