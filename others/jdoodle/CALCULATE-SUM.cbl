@@ -9,13 +9,69 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 LS-RESULT PIC 999.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CALCULATE-SUM".
        LINKAGE SECTION.
-       01 LS-NUM1 PIC 99.
-       01 LS-NUM2 PIC 99.
+      *> widened from PIC 99 for real dollar amounts (six figures plus
+      *> cents) rather than the original toy two-digit demo operands.
+      *> signed so a '-' operation that goes negative (this month's
+      *> total under last month's) keeps its sign instead of landing
+      *> in LS-RESULT as a silently-wrong positive number
+       01 LS-NUM1 PIC S9(9)V99.
+       01 LS-NUM2 PIC S9(9)V99.
+      *> '+', '-', '*' or '/' - defaults to '+' so existing callers that
+      *> never pass an operation keep adding
+       01 LS-OPERATION PIC X(1).
+      *> RETURNING items are not reliable on this shop's COBOL runtime -
+      *> actually writing a value into one crashes at run time - so the
+      *> result is returned as a plain USING parameter like every other
+      *> LINKAGE item
+       01 LS-RESULT PIC S9(9)V99.
+      *> 'O' = OK, 'E' = overflow/divide-by-zero - LS-RESULT is not
+      *> trustworthy when LS-STATUS comes back 'E'
+       01 LS-STATUS PIC X(1).
 
-       PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 RETURNING LS-RESULT.
+       PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 LS-OPERATION LS-STATUS
+                 LS-RESULT.
        000-Main.
-           COMPUTE LS-RESULT = LS-NUM1 + LS-NUM2.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE 'O' TO LS-STATUS.
+           EVALUATE LS-OPERATION
+               WHEN '-'
+                   COMPUTE LS-RESULT ROUNDED = LS-NUM1 - LS-NUM2
+                       ON SIZE ERROR
+                           MOVE 'E' TO LS-STATUS
+                   END-COMPUTE
+               WHEN '*'
+                   COMPUTE LS-RESULT ROUNDED = LS-NUM1 * LS-NUM2
+                       ON SIZE ERROR
+                           MOVE 'E' TO LS-STATUS
+                   END-COMPUTE
+               WHEN '/'
+                   COMPUTE LS-RESULT ROUNDED = LS-NUM1 / LS-NUM2
+                       ON SIZE ERROR
+                           MOVE 'E' TO LS-STATUS
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE LS-RESULT ROUNDED = LS-NUM1 + LS-NUM2
+                       ON SIZE ERROR
+                           MOVE 'E' TO LS-STATUS
+                   END-COMPUTE
+           END-EVALUATE.
+           IF LS-STATUS = 'E'
+               DISPLAY "CALCULATE-SUM: size error on operation '"
+                   LS-OPERATION "' with operands " LS-NUM1 " and "
+                   LS-NUM2
+           END-IF.
+      *> RETURN-CODE: 0 = OK, 4 = size error/divide-by-zero (mirrors
+      *> LS-STATUS, but RETURN-CODE is what a batch driver can check
+      *> without a dedicated LINKAGE item)
+           IF LS-STATUS = 'E'
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
        END PROGRAM CALCULATE-SUM.
