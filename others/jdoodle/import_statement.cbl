@@ -11,34 +11,68 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OPTIONAL CALC-FILE
-        ASSIGN TO "CALCSUM.cbl"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ASSIGN TO "TRANSACTIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CALC-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CALC-FILE.
-       01 CALC-RECORD PIC X(80).
+      *> real daily-transaction layout - account/date/amount - in place
+      *> of the old generic PIC X(80) placeholder
+       01 CALC-RECORD.
+           05 CALC-ACCOUNT-NUMBER PIC 9(10).
+           05 CALC-TXN-DATE PIC 9(8). *> CCYYMMDD
+           05 CALC-AMOUNT PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC 9(5) VALUE 12345.
-       01 WS-NUM2 PIC 9(5) VALUE 67890.
-       01 WS-RESULT PIC 9(6).
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "import_statement".
+      *> widened to match CALCULATE-SUM's LINKAGE SECTION fields now
+      *> that it handles real dollar amounts, not just the toy demo -
+      *> signed to match CALCULATE-SUM's signed LINKAGE items
+       01 WS-NUM1 PIC S9(9)V99.
+       01 WS-NUM2 PIC S9(9)V99 VALUE 0.
+       01 WS-RESULT PIC S9(9)V99.
+       01 WS-OPERATION PIC X(1) VALUE '+'.
+       01 WS-CALC-STATUS PIC X(1).
        01 WS-EOF PIC X VALUE 'N'.
+       01 WS-GRAND-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-CALC-FILE-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+       CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
        OPEN INPUT CALC-FILE
+       IF WS-CALC-FILE-STATUS NOT = "00"
+           DISPLAY "import_statement: transaction file not found - "
+               "file status " WS-CALC-FILE-STATUS
+           STOP RUN
+       END-IF.
        PERFORM UNTIL WS-EOF = 'Y'
            READ CALC-FILE
               AT END
                 MOVE 'Y' TO WS-EOF
               NOT AT END
-                DISPLAY "NO CALC-RECORD"
+      *> run each transaction's amount through CALCULATE-SUM against a
+      *> zero second operand so the call adds it straight onto the
+      *> grand total
+                MOVE CALC-AMOUNT TO WS-NUM1
+                CALL "CALCULATE-SUM" USING WS-NUM1 WS-NUM2
+                    WS-OPERATION WS-CALC-STATUS WS-RESULT
+                IF WS-CALC-STATUS = 'E'
+                    DISPLAY "import_statement: size error on account "
+                        CALC-ACCOUNT-NUMBER
+                ELSE
+                    ADD WS-RESULT TO WS-GRAND-TOTAL
+                END-IF
            END-READ
        END-PERFORM
        CLOSE CALC-FILE
 
-       CALL "CALCULATE-SUM" USING WS-NUM1 WS-NUM2 GIVING WS-RESULT
-       DISPLAY "The sum of " WS-NUM1 " and " WS-NUM2 " is " WS-RESULT
+       DISPLAY "Grand total of all transaction amounts: "
+           WS-GRAND-TOTAL
 
        STOP RUN.
