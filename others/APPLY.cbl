@@ -19,38 +19,132 @@
            05 NUM PIC 9(9).
        01 LEN PIC 99.
        01 FNAME PIC X(80).
+       01 CLASS-PATH PIC X(80).
+       01 I PIC 99.
+       01 ALL-METHODS-FOUND PIC X(1) VALUE 'Y'.
+       01 METHOD-CALL-OK PIC X(1) VALUE 'Y'.
+       01 REGISTRY-FOUND PIC X(1).
+       01 REGISTRY-FILENAME PIC X(80).
+      *> correctly-sized holders for the literal audit message - a
+      *> literal passed straight to LOG-EVENT's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-EVENT-PROGRAM PIC X(44) VALUE "APPLY".
+       01 WS-EVENT-MESSAGE PIC X(200).
        LINKAGE SECTION.
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
        01 LS-OBJ.
-           05 RES-PARENT.
-               10 CLASSNAME-PARENT PIC X(44).
-               10 CLASSNAME-CHILD PIC X(44).
-               10 OBJECT-TYPE PIC X(44). *>A, N or I
-           05 RES-PROPERTIES.
-               10 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
+           COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+                                         ==PLVL-B== BY ==10==
+                                         ==PLVL-NAME== BY ==LS-OBJ==.
        01 LS-METHOD-NAME PIC x(50).
        01 LS-APPLY PIC x(1) value 'N'.
        01 LS-RES.
            05 STR PIC x(100).
            05 NUM PIC 9(9).
            05 NUL PIC X(10) VALUE NULL.
+       01 LS-REQUIRED-METHODS.
+           05 LS-REQUIRED-COUNT PIC 9(2).
+           05 LS-REQUIRED-NAME PIC X(50) OCCURS 10 TIMES.
 
-       PROCEDURE DIVISION USING LS-OBJ LS-METHOD-NAME LS-APPLY. *>LS-RES.
+       PROCEDURE DIVISION USING LS-OBJ LS-METHOD-NAME LS-APPLY LS-RES
+                 LS-REQUIRED-METHODS.
        000-Main.
+            CALL "LOG-STARTUP" USING WS-EVENT-PROGRAM
             IF LS-APPLY = 'N'
-               CALL LS-METHOD-NAME USING LS-OBJ
+               PERFORM DISPATCH-METHOD
             END-IF.
 
-            IF LS-APPLY = 'A' OR LS-APPLY = 'I'
-               MOVE CLASSNAME-PARENT OF RES-PARENT OF LS-OBJ TO FNAME
-               MOVE CONCATENATE(LOWER-CASE(FNAME), ".cbl") TO FNAME
-               CALL "CHECK-METHOD" USING LS-METHOD-NAME FNAME GIVING LEN
+            IF LS-APPLY = 'A'
+      *> abstract class: the single named method must exist on the
+      *> parent before the call is allowed through
+               PERFORM BUILD-CLASS-FILENAME
+               CALL "CHECK-METHOD" USING LS-METHOD-NAME FNAME LEN
                IF LEN > 0
-                   CALL LS-METHOD-NAME USING LS-OBJ
+                   PERFORM DISPATCH-METHOD
                ELSE
                    DISPLAY "The method does not exist in parent class"
                    DISPLAY "Unable to create an instance"
+                   MOVE 8 TO RETURN-CODE
                END-IF
             END-IF.
 
-            STOP RUN.
+            IF LS-APPLY = 'I'
+      *> interface class: every method named in LS-REQUIRED-METHODS
+      *> must exist on the parent, not just LS-METHOD-NAME, or the
+      *> interface contract is not satisfied
+               PERFORM BUILD-CLASS-FILENAME
+               MOVE 'Y' TO ALL-METHODS-FOUND
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > LS-REQUIRED-COUNT
+                   CALL "CHECK-METHOD" USING LS-REQUIRED-NAME(I) FNAME
+                       LEN
+                   IF LEN = 0
+                       MOVE 'N' TO ALL-METHODS-FOUND
+                       DISPLAY "Interface method missing in parent: "
+                           LS-REQUIRED-NAME(I)
+                   END-IF
+               END-PERFORM
+               IF ALL-METHODS-FOUND = 'Y'
+                   PERFORM DISPATCH-METHOD
+               ELSE
+                   DISPLAY "Parent class does not satisfy the interface"
+                   DISPLAY "Unable to create an instance"
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+            GOBACK.
+
+       BUILD-CLASS-FILENAME.
+      *> the class .cbl files are not all in the current directory -
+      *> CLASS-SOURCE-PATH lets ops point APPLY at wherever a given
+      *> shop's others/ tree (or a subfolder of it) actually lives
+           MOVE SPACES TO CLASS-PATH
+           ACCEPT CLASS-PATH FROM ENVIRONMENT "CLASS-SOURCE-PATH"
+      *> not every class file lives at lowercase(classname).cbl - check
+      *> the CLASSMAP.DAT registry first and only guess if it is absent
+           CALL "CLASS-REGISTRY-LOOKUP" USING
+               CLASSNAME-PARENT OF RES-PARENT OF LS-OBJ
+               REGISTRY-FILENAME REGISTRY-FOUND
+           IF REGISTRY-FOUND = 'Y'
+               MOVE REGISTRY-FILENAME TO FNAME
+           ELSE
+               MOVE CLASSNAME-PARENT OF RES-PARENT OF LS-OBJ TO FNAME
+               MOVE CONCATENATE(LOWER-CASE(FNAME), ".cbl") TO FNAME
+           END-IF.
+           IF CLASS-PATH NOT = SPACES
+               MOVE CONCATENATE(TRIM(CLASS-PATH), "/", TRIM(FNAME))
+                   TO FNAME
+           END-IF.
+
+       DISPATCH-METHOD.
+      *> a typo'd or missing LS-METHOD-NAME should not abend the whole
+      *> run - report which method/class failed to resolve and move on
+           CALL LS-METHOD-NAME USING LS-OBJ LS-RES
+               ON EXCEPTION
+                   MOVE 'N' TO METHOD-CALL-OK
+                   DISPLAY "APPLY: unable to resolve method "
+                       LS-METHOD-NAME
+                   DISPLAY "APPLY: object class was "
+                       CLASSNAME-PARENT OF RES-PARENT OF LS-OBJ "/"
+                       CLASSNAME-CHILD OF RES-PARENT OF LS-OBJ
+               NOT ON EXCEPTION
+                   MOVE 'Y' TO METHOD-CALL-OK
+           END-CALL.
+           MOVE SPACES TO WS-EVENT-MESSAGE
+           STRING "applied " TRIM(LS-METHOD-NAME) " to "
+                   TRIM(CLASSNAME-PARENT OF RES-PARENT OF LS-OBJ) "/"
+                   TRIM(CLASSNAME-CHILD OF RES-PARENT OF LS-OBJ)
+                   " - ok=" METHOD-CALL-OK
+               DELIMITED BY SIZE INTO WS-EVENT-MESSAGE
+           CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE.
+      *> RETURN-CODE: 0 = method applied, 4 = method call failed
+      *> (LS-METHOD-NAME could not be resolved), 8 = abstract/
+      *> interface contract not satisfied (set above DISPATCH-METHOD
+      *> is never reached)
+           IF METHOD-CALL-OK = 'Y'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
        END PROGRAM APPLY.
