@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPOSITORY-FIND.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "REPOSITORY-FIND".
+       01 I PIC 9(2).
+       LINKAGE SECTION.
+       01 LS-TABLE-COUNT PIC 9(2).
+       01 LS-TABLE.
+      *> a repository bigger than the old fixed 5/15 no longer needs a
+      *> recompile - LS-ELEMENT now scales with LS-TABLE-COUNT; shared
+      *> RES-PARENT/RES-PROPERTIES shape, see OBJECT-RECORD.CPY
+           05 LS-ELEMENT OCCURS 1 TO 50 TIMES DEPENDING ON
+                   LS-TABLE-COUNT.
+               COPY OBJECT-RECORD
+                   REPLACING ==PLVL-A== BY ==10==
+                             ==PLVL-B== BY ==15==
+                             ==PLVL-NAME== BY ==LS-ELEMENT==.
+       01 LS-SEARCH-FIELD PIC X(1). *> 'P' = CLASSNAME-PARENT, 'C' = CLASSNAME-CHILD
+       01 LS-SEARCH-VALUE PIC X(44).
+       01 LS-MATCH-COUNT PIC 9(2).
+       01 LS-MATCH-INDEX PIC 9(2) OCCURS 50 TIMES.
+
+       PROCEDURE DIVISION USING LS-TABLE LS-TABLE-COUNT LS-SEARCH-FIELD
+                 LS-SEARCH-VALUE LS-MATCH-COUNT LS-MATCH-INDEX.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE 0 TO LS-MATCH-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-TABLE-COUNT
+               EVALUATE LS-SEARCH-FIELD
+                   WHEN 'P'
+                       IF CLASSNAME-PARENT OF RES-PARENT
+                               OF LS-ELEMENT(I) = LS-SEARCH-VALUE
+                           ADD 1 TO LS-MATCH-COUNT
+                           MOVE I TO LS-MATCH-INDEX(LS-MATCH-COUNT)
+                       END-IF
+                   WHEN 'C'
+                       IF CLASSNAME-CHILD OF RES-PARENT
+                               OF LS-ELEMENT(I) = LS-SEARCH-VALUE
+                           ADD 1 TO LS-MATCH-COUNT
+                           MOVE I TO LS-MATCH-INDEX(LS-MATCH-COUNT)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+      *> RETURN-CODE: 0 = OK - a zero-match result is a valid outcome
+      *> (the search value was not found), not a failure
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM REPOSITORY-FIND.
