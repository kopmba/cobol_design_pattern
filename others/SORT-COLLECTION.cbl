@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORT-COLLECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "SORT-COLLECTION".
+       01 I PIC 9(2).
+       01 J PIC 9(2).
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
+       01 WS-SWAP.
+           COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+                                         ==PLVL-B== BY ==10==
+                                         ==PLVL-NAME== BY ==WS-SWAP==.
+       LINKAGE SECTION.
+       01 LS-TABLE-COUNT PIC 9(2).
+       01 LS-TABLE.
+      *> same shape as REPOSITORY-FIND's LS-TABLE - sorts in place
+           05 LS-ELEMENT OCCURS 1 TO 50 TIMES DEPENDING ON
+                   LS-TABLE-COUNT.
+               COPY OBJECT-RECORD
+                   REPLACING ==PLVL-A== BY ==10==
+                             ==PLVL-B== BY ==15==
+                             ==PLVL-NAME== BY ==LS-ELEMENT==.
+
+       PROCEDURE DIVISION USING LS-TABLE LS-TABLE-COUNT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+      *> plain bubble sort by CLASSNAME-PARENT then CLASSNAME-CHILD -
+      *> the repository never holds more than 50 entries so there is
+      *> no need for anything fancier
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-TABLE-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > LS-TABLE-COUNT - I
+                   IF CLASSNAME-PARENT OF RES-PARENT
+                           OF LS-ELEMENT(J) >
+                       CLASSNAME-PARENT OF RES-PARENT
+                           OF LS-ELEMENT(J + 1)
+                       PERFORM 100-SWAP
+                   ELSE
+                       IF CLASSNAME-PARENT OF RES-PARENT
+                               OF LS-ELEMENT(J) =
+                           CLASSNAME-PARENT OF RES-PARENT
+                               OF LS-ELEMENT(J + 1)
+                         AND CLASSNAME-CHILD OF RES-PARENT
+                               OF LS-ELEMENT(J) >
+                           CLASSNAME-CHILD OF RES-PARENT
+                               OF LS-ELEMENT(J + 1)
+                           PERFORM 100-SWAP
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *> RETURN-CODE: 0 = OK - sorting in place has no failure path of
+      *> its own, but every subprogram in the framework sets it so a
+      *> caller never has to guess whether a step actually ran
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       100-SWAP.
+           MOVE LS-ELEMENT(J) TO WS-SWAP
+           MOVE LS-ELEMENT(J + 1) TO LS-ELEMENT(J)
+           MOVE WS-SWAP TO LS-ELEMENT(J + 1).
+       END PROGRAM SORT-COLLECTION.
