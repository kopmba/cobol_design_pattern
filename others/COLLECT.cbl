@@ -6,22 +6,169 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COLLECT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 LEN PIC 9(2).
+       01 I PIC 9(2).
+       01 DUP-FOUND PIC X(1) VALUE 'N'.
+       01 ELEMENT-COUNT PIC 9(2) VALUE 0.
+       01 WS-MAX-ELEMENTS PIC 9(2) VALUE 50.
+      *> correctly-sized holders for the literal audit message - a
+      *> literal passed straight to LOG-EVENT's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-EVENT-PROGRAM PIC X(44) VALUE "COLLECT".
+       01 WS-EVENT-MESSAGE PIC X(200).
+      *> CALLing LOG-EVENT zeroes the RETURN-CODE special register if
+      *> LOG-EVENT itself does not set it on GOBACK, so the real
+      *> RETURN-CODE is staged here and only MOVEd in after LOG-EVENT
+      *> has already returned
+       01 WS-RETURN-CODE PIC 9(2) VALUE 0.
        01 LS-RESULT.
-           05 ELEMENT PIC X(80) OCCURS 5 TIMES.
+      *> repository no longer caps at a fixed 5/15 entries - ELEMENT
+      *> scales with ELEMENT-COUNT as instances get collected
+           05 ELEMENT OCCURS 1 TO 50 TIMES DEPENDING ON ELEMENT-COUNT.
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
+               COPY OBJECT-RECORD
+                   REPLACING ==PLVL-A== BY ==10==
+                             ==PLVL-B== BY ==15==
+                             ==PLVL-NAME== BY ==ELEMENT==.
        LINKAGE SECTION.
        01 LS-PROP.
-           05 RES-PARENT.
-               10 CLASSNAME-PARENT PIC X(44).
-               10 CLASSNAME-CHILD PIC X(44).
-               10 OBJECT-TYPE PIC X(44). *>A, N or I
-           05 RES-PROPERTIES.
-               10 ARRAY-ELEMENT PIC X(80) OCCURS 5 TIMES.
+           COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+                                         ==PLVL-B== BY ==10==
+                                         ==PLVL-NAME== BY ==LS-PROP==.
+      *> pass "CLEAR" as LS-PROP's OBJECT-TYPE to empty the repository,
+      *> "SORT" to reorder it by CLASSNAME-PARENT/CLASSNAME-CHILD, or
+      *> "REPORT" to print the parent/child tree, instead of adding an
+      *> instance - keeps this a single entry point, since ELEMENT and
+      *> ELEMENT-COUNT live only here and are never handed back to a
+      *> caller
        PROCEDURE DIVISION USING LS-PROP. *>RETURNING LS-RESULT.
        000-Main.
-           CALL "ARRAY-LEN" USING LS-RESULT GIVING LEN
-           MOVE LS-PROP TO ELEMENT(LEN + 1)
-           STOP RUN.
+           CALL "LOG-STARTUP" USING WS-EVENT-PROGRAM
+           IF OBJECT-TYPE OF RES-PARENT OF LS-PROP = "CLEAR"
+               MOVE 0 TO ELEMENT-COUNT
+               MOVE 'N' TO DUP-FOUND
+               DISPLAY "COLLECT: repository cleared"
+               MOVE "repository cleared" TO WS-EVENT-MESSAGE
+               CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF OBJECT-TYPE OF RES-PARENT OF LS-PROP = "SORT"
+               CALL "SORT-COLLECTION" USING LS-RESULT ELEMENT-COUNT
+               DISPLAY "COLLECT: repository sorted"
+               MOVE "repository sorted" TO WS-EVENT-MESSAGE
+               CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE
+      *> LOG-EVENT just zeroed RETURN-CODE, but 0 is the right value
+      *> here anyway so there is nothing further to stage
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF OBJECT-TYPE OF RES-PARENT OF LS-PROP = "REPORT"
+               CALL "CLASS-HIERARCHY-REPORT" USING LS-RESULT
+                   ELEMENT-COUNT
+               MOVE "hierarchy report printed" TO WS-EVENT-MESSAGE
+               CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      *> ELEMENT-COUNT is the real insertion pointer - it is the same
+      *> field driving ELEMENT's OCCURS DEPENDING ON, so there is no
+      *> separate length to go out of sync with the table's own size
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ELEMENT-COUNT
+               IF CLASSNAME-PARENT OF RES-PARENT OF ELEMENT(I) =
+                       CLASSNAME-PARENT OF RES-PARENT OF LS-PROP
+                 AND CLASSNAME-CHILD OF RES-PARENT OF ELEMENT(I) =
+                       CLASSNAME-CHILD OF RES-PARENT OF LS-PROP
+                   MOVE 'Y' TO DUP-FOUND
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-EVENT-MESSAGE
+      *> RETURN-CODE: 0 = instance added, 4 = duplicate not added,
+      *> 8 = repository full, not added - decided in the same branch
+      *> that makes the add/reject choice, since ELEMENT-COUNT itself
+      *> changes once the full-repository check has passed
+           IF DUP-FOUND = 'Y'
+               DISPLAY "This instance is already in the collection: "
+                   CLASSNAME-PARENT OF RES-PARENT OF LS-PROP " / "
+                   CLASSNAME-CHILD OF RES-PARENT OF LS-PROP
+               STRING "duplicate, not added: "
+                       TRIM(CLASSNAME-PARENT OF RES-PARENT OF LS-PROP)
+                       "/"
+                       TRIM(CLASSNAME-CHILD OF RES-PARENT OF LS-PROP)
+                   DELIMITED BY SIZE INTO WS-EVENT-MESSAGE
+               MOVE 4 TO WS-RETURN-CODE
+           ELSE
+               IF ELEMENT-COUNT >= WS-MAX-ELEMENTS
+                   DISPLAY "COLLECT: repository is full ("
+                       WS-MAX-ELEMENTS " instances) - unable to add "
+                       CLASSNAME-PARENT OF RES-PARENT OF LS-PROP " / "
+                       CLASSNAME-CHILD OF RES-PARENT OF LS-PROP
+                   STRING "repository full, not added: "
+                       TRIM(CLASSNAME-PARENT OF RES-PARENT OF LS-PROP)
+                       "/"
+                       TRIM(CLASSNAME-CHILD OF RES-PARENT OF LS-PROP)
+                       DELIMITED BY SIZE INTO WS-EVENT-MESSAGE
+                   MOVE 8 TO WS-RETURN-CODE
+               ELSE
+                   ADD 1 TO ELEMENT-COUNT
+      *> element by element, not a whole-group MOVE - LS-PROP and
+      *> ELEMENT(ELEMENT-COUNT) are independently-declared OCCURS
+      *> DEPENDING ON groups (see OBJECT-RECORD.CPY's own ARRAY-COUNT/
+      *> ARRAY-ELEMENT), and a whole-group MOVE between two of those
+      *> sizes itself off the RECEIVING slot's depending-on value as
+      *> it stood before the move, not the sender's, which for a
+      *> brand-new table slot is whatever was already sitting in
+      *> storage - same bug as INSTANCE.cbl's LS-P to RES-PROPERTIES
+      *> MOVE
+                   MOVE CLASSNAME-PARENT OF RES-PARENT OF LS-PROP TO
+                       CLASSNAME-PARENT OF RES-PARENT
+                       OF ELEMENT(ELEMENT-COUNT)
+                   MOVE CLASSNAME-CHILD OF RES-PARENT OF LS-PROP TO
+                       CLASSNAME-CHILD OF RES-PARENT
+                       OF ELEMENT(ELEMENT-COUNT)
+                   MOVE ANCESTOR-COUNT OF RES-PARENT OF LS-PROP TO
+                       ANCESTOR-COUNT OF RES-PARENT
+                       OF ELEMENT(ELEMENT-COUNT)
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > ANCESTOR-COUNT OF RES-PARENT
+                               OF LS-PROP
+                       MOVE CLASSNAME-ANCESTOR OF RES-PARENT
+                           OF LS-PROP(I) TO CLASSNAME-ANCESTOR
+                           OF RES-PARENT
+                           OF ELEMENT(ELEMENT-COUNT, I)
+                   END-PERFORM
+                   MOVE OBJECT-TYPE OF RES-PARENT OF LS-PROP TO
+                       OBJECT-TYPE OF RES-PARENT
+                       OF ELEMENT(ELEMENT-COUNT)
+                   MOVE ARRAY-COUNT OF RES-PROPERTIES OF LS-PROP TO
+                       ARRAY-COUNT OF RES-PROPERTIES
+                       OF ELEMENT(ELEMENT-COUNT)
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > ARRAY-COUNT OF RES-PROPERTIES
+                               OF LS-PROP
+                       MOVE ARRAY-ELEMENT OF RES-PROPERTIES
+                           OF LS-PROP(I) TO ARRAY-ELEMENT
+                           OF RES-PROPERTIES
+                           OF ELEMENT(ELEMENT-COUNT, I)
+                   END-PERFORM
+                   STRING "added instance: "
+                       TRIM(CLASSNAME-PARENT OF RES-PARENT OF LS-PROP)
+                       "/"
+                       TRIM(CLASSNAME-CHILD OF RES-PARENT OF LS-PROP)
+                       DELIMITED BY SIZE INTO WS-EVENT-MESSAGE
+                   MOVE 0 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+           CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE.
+      *> LOG-EVENT's own GOBACK just zeroed RETURN-CODE, so the real
+      *> outcome decided above has to be applied after it returns
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+      *> GOBACK, not STOP RUN - COLLECT is meant to accumulate across
+      *> repeated calls from the same run
+           GOBACK.
        END PROGRAM COLLECT.
