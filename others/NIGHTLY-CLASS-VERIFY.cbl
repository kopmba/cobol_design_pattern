@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-CLASS-VERIFY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> one line per class file to check, same UNSTRING-a-control-file
+      *> shape as TEST.cbl's CLASS-DEF-FILE and CALC-BATCH-DRIVER's
+      *> TXN-FILE - overridable via NIGHTLY-VERIFY-FILE so ops can point
+      *> a scheduled run at a different list without a recompile.
+      *> ASSIGN DYNAMIC (not plain ASSIGN TO) so the file actually
+      *> opens using WS-VERIFY-LIST-NAME's runtime content instead of
+      *> a literal external name derived from the identifier itself
+      *> (see LOG-EVENT's AUDIT-LOG-FILE for the same fix)
+       SELECT OPTIONAL VERIFY-LIST-FILE
+           ASSIGN DYNAMIC WS-VERIFY-LIST-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VERIFY-LIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VERIFY-LIST-FILE.
+       01 VERIFY-LIST-RECORD PIC X(130).
+
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "NIGHTLY-CLASS-VERIFY".
+       01 WS-VERIFY-LIST-NAME PIC X(80) VALUE "NIGHTLY-VERIFY.DAT".
+       01 WS-ENV-VERIFY-LIST-NAME PIC X(80).
+       01 WS-VERIFY-LIST-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE 'N'.
+      *> one class file plus the method CHECK-METHOD should find in it -
+      *> PIC widths match CHECK-METHOD's own LS-FILENAME/LS-METHOD
+       01 WS-FNAME PIC X(80).
+       01 WS-METHOD PIC X(44).
+       01 WS-FILES-CHECKED PIC 9(5) VALUE 0.
+       01 WS-FILES-FAILED PIC 9(5) VALUE 0.
+      *> CHECK-METHOD's found/not-found outcome - this run only needs
+      *> RETURN-CODE (did the scan complete), but CHECK-METHOD's
+      *> LS-RESULT parameter is not optional
+       01 WS-METHOD-RESULT PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+      *> ACCEPT FROM ENVIRONMENT blanks its target when the variable is
+      *> unset, which would stomp the VALUE-clause default - accept
+      *> into a separate field and only override when one was supplied
+           MOVE SPACES TO WS-ENV-VERIFY-LIST-NAME
+           ACCEPT WS-ENV-VERIFY-LIST-NAME FROM ENVIRONMENT
+               "NIGHTLY-VERIFY-FILE"
+           IF WS-ENV-VERIFY-LIST-NAME NOT = SPACES
+               MOVE WS-ENV-VERIFY-LIST-NAME TO WS-VERIFY-LIST-NAME
+           END-IF
+           OPEN INPUT VERIFY-LIST-FILE.
+           IF WS-VERIFY-LIST-STATUS NOT = "00"
+               DISPLAY "NIGHTLY-CLASS-VERIFY: verification list not "
+                   "available - " TRIM(WS-VERIFY-LIST-NAME)
+                   ", file status " WS-VERIFY-LIST-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ VERIFY-LIST-FILE INTO VERIFY-LIST-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM VERIFY-ONE-FILE
+               END-READ
+           END-PERFORM.
+           CLOSE VERIFY-LIST-FILE.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+
+       VERIFY-ONE-FILE.
+      *> one control-file line: filename,method-to-look-for
+           MOVE SPACES TO WS-FNAME WS-METHOD
+           UNSTRING VERIFY-LIST-RECORD DELIMITED BY ","
+               INTO WS-FNAME WS-METHOD
+           ADD 1 TO WS-FILES-CHECKED
+           CALL "CHECK-METHOD" USING WS-METHOD WS-FNAME WS-METHOD-RESULT
+      *> a class file that will not open counts as a failed check, not
+      *> a reason to stop the rest of the nightly run
+           IF RETURN-CODE NOT = 0
+               DISPLAY "NIGHTLY-CLASS-VERIFY: " TRIM(WS-FNAME)
+                   " FAILED (RETURN-CODE=" RETURN-CODE ")"
+               ADD 1 TO WS-FILES-FAILED
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY "===== Nightly class verification run ====="
+           DISPLAY "Class files checked: " WS-FILES-CHECKED
+           DISPLAY "Class files failed:  " WS-FILES-FAILED
+      *> CHECK-METHOD-SUMMARY reports from the same WS-METHOD-TALLY
+      *> EXTERNAL every CHECK-METHOD call in this run just added to, so
+      *> the per-method breakdown comes for free instead of being
+      *> rebuilt here
+           CALL "CHECK-METHOD-SUMMARY".
+       END PROGRAM NIGHTLY-CLASS-VERIFY.
