@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-METHOD-SUMMARY.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CHECK-METHOD-SUMMARY".
+       01 I PIC 9(3).
+      *> same layout and name as CHECK-METHOD's EXTERNAL tally, so the
+      *> two share one set of counters for the life of the run
+       01 WS-METHOD-TALLY EXTERNAL.
+           05 WS-METHODS-CHECKED PIC 9(5) VALUE 0.
+           05 WS-METHODS-FOUND PIC 9(5) VALUE 0.
+           05 WS-METHODS-MISSING PIC 9(5) VALUE 0.
+           05 WS-LOG-COUNT PIC 9(3) VALUE 0.
+           05 WS-LOG-ENTRY OCCURS 50 TIMES.
+               10 WS-LOG-FNAME PIC X(80).
+               10 WS-LOG-METHOD PIC X(44).
+               10 WS-LOG-FOUND PIC X(1).
+
+       PROCEDURE DIVISION.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           DISPLAY "===== CHECK-METHOD scan summary ====="
+           DISPLAY "Methods checked: " WS-METHODS-CHECKED
+           DISPLAY "Methods found:   " WS-METHODS-FOUND
+           DISPLAY "Methods missing: " WS-METHODS-MISSING
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LOG-COUNT
+               DISPLAY "  " WS-LOG-FNAME(I) " : " WS-LOG-METHOD(I)
+                   " - " WS-LOG-FOUND(I)
+           END-PERFORM.
+           GOBACK.
+       END PROGRAM CHECK-METHOD-SUMMARY.
