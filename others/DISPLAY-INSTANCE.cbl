@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPLAY-INSTANCE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "DISPLAY-INSTANCE".
+       01 I PIC 9(2).
+       LINKAGE SECTION.
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
+       01 LS-RESULT.
+           COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+                                         ==PLVL-B== BY ==10==
+                                         ==PLVL-NAME== BY ==LS-RESULT==.
+
+       PROCEDURE DIVISION USING LS-RESULT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           DISPLAY "Parent class....: " CLASSNAME-PARENT OF RES-PARENT
+           DISPLAY "Child class.....: " CLASSNAME-CHILD OF RES-PARENT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ANCESTOR-COUNT OF RES-PARENT
+               DISPLAY "Ancestor(" I ")....: "
+                   CLASSNAME-ANCESTOR OF RES-PARENT(I)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ARRAY-COUNT OF RES-PROPERTIES
+               DISPLAY "Property(" I ")....: "
+                   ARRAY-ELEMENT OF RES-PROPERTIES(I)
+           END-PERFORM
+           GOBACK.
+       END PROGRAM DISPLAY-INSTANCE.
