@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: PROPS-TABLE
+      * Purpose:  the bare property-array shape (count + variable-
+      *           length element table) shared by every program that
+      *           works on a property table alone, without the
+      *           surrounding RES-PARENT (ARRAY-LEN, FIND-INDEX,
+      *           INSTANCE's input table). OBJECT-RECORD.CPY's
+      *           RES-PROPERTIES group is kept in the same shape by
+      *           hand since a nested COPY REPLACING here would need a
+      *           third parameterized level just to pass the word
+      *           through.
+      * Usage:    COPY PROPS-TABLE REPLACING ==PLVL-B== BY ==05==
+      *                                     ==PLVL-NAME== BY ==LS-ARR==.
+      *           under a caller-supplied 01 item. PLVL-NAME qualifies
+      *           the OCCURS DEPENDING ON clause back to that 01 item
+      *           so it stays unambiguous alongside any OBJECT-RECORD
+      *           copies (or other PROPS-TABLE copies) in the same
+      *           program.
+      ******************************************************************
+       PLVL-B ARRAY-COUNT PIC 9(2).
+       PLVL-B ARRAY-ELEMENT PIC X(80) OCCURS 1 TO 15 TIMES
+               DEPENDING ON ARRAY-COUNT OF PLVL-NAME.
