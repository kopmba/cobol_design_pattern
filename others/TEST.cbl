@@ -1,55 +1,232 @@
-      ******************************************************************
-      * Author:kopmba
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN-PROGRAM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 OPARENT.
-           05 CLASSNAME PIC X(35) VALUE "Animal".
-       01 OCHILD.
-           05 CLASSNAME PIC X(35) VALUE "Cat".
-           05 CNAME PIC X(35) VALUE "TOM".
-           05 AGE PIC 99 VALUE 1.
-       01 MY-ARRAY.
-           05 ELEMENT PIC X(80) OCCURS 5 TIMES.
-       01 RESULT USAGE IS POINTER.
-       01 LEN PIC 9(2).
-       01 FOUND PIC 9(2).
-       01 STR PIC X(95) VALUE "Ce Cobol est difficile à manoeuvrer!".
-       01 FNAME PIC X(80) VALUE "APPLY.cbl".
-       01 FUNNAME PIC X(44) VALUE "PROCEDURE DIVISION".
-       01 RES PIC X(44).
-       01 COLLECTION.
-           05 C-ELEMENT PIC X(80) OCCURS 5 TIMES.
-       PROCEDURE DIVISION.
-       DISPLAY "Starting main program"
-       MOVE CNAME OF OCHILD TO ELEMENT(1)
-       MOVE AGE OF OCHILD TO ELEMENT(2)
-
-       CALL "INSTANCE" USING OPARENT OCHILD MY-ARRAY GIVING RESULT
-
-       DISPLAY "The result is: " RESULT
-
-       CALL "ARRAY-LEN" USING MY-ARRAY GIVING LEN
-
-       DISPLAY "The len of MY-ARRAY is: "LEN
-
-       CALL "FIND-INDEX" USING MY-ARRAY CNAME OF OCHILD GIVING FOUND
-       DISPLAY "THe index found is: "FOUND
-
-       CALL "CONTAINS-STR" USING STR "Cobol" GIVING LEN
-       If LEN > 0
-           DISPLAY "Cobol existe dans le texte : " STR
-       ELSE
-           DISPLAY "La taille < 0"
-
-       CALL "COLLECT" USING RESULT
-
-       CALL "CHECK-METHOD" USING FUNNAME FNAME
-
-       STOP RUN.
+      ******************************************************************
+      * Author:kopmba
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-PROGRAM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> parent/child/property definitions now come from this control
+      *> file instead of WORKING-STORAGE literals, so the same run can
+      *> be pointed at any class in the shop's library without a
+      *> recompile
+       SELECT OPTIONAL CLASS-DEF-FILE ASSIGN DYNAMIC
+           WS-CLASS-DEF-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CLASS-DEF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLASS-DEF-FILE.
+       01 CLASS-DEF-RECORD PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "TEST".
+       01 OPARENT.
+           05 CLASSNAME PIC X(35).
+       01 OCHILD.
+           05 CLASSNAME PIC X(35).
+           05 CNAME PIC X(35).
+           05 AGE PIC 99.
+       01 MY-ARRAY.
+           05 ARRAY-COUNT PIC 9(2) VALUE 5.
+           05 ELEMENT PIC X(80) OCCURS 1 TO 15 TIMES
+                   DEPENDING ON ARRAY-COUNT OF MY-ARRAY.
+       01 ANCESTRY.
+           05 ANCESTOR-COUNT PIC 9(2) VALUE 0.
+           05 ANCESTOR-NAME PIC X(44) OCCURS 5 TIMES.
+       01 IN-OBJECT-TYPE PIC X(44) VALUE "N".
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
+       01 RESULT.
+           COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+                                         ==PLVL-B== BY ==10==
+                                         ==PLVL-NAME== BY ==RESULT==.
+       01 LEN PIC 9(2).
+       01 I PIC 9(2).
+       01 FOUND PIC 9(2).
+       01 STR PIC X(95) VALUE "Ce Cobol est difficile à manoeuvrer!".
+      *> correctly-sized holder for the search term - a literal passed
+      *> straight into CONTAINS-STR's LS-SEARCH PIC X(10) would only be
+      *> allocated as big as the literal itself, same class of bug as
+      *> the LOG-STARTUP PROGRAM-NAME calls
+       01 WS-SEARCH-TERM PIC X(10) VALUE "Cobol".
+       01 FNAME PIC X(80) VALUE "APPLY.cbl".
+       01 FUNNAME PIC X(44) VALUE "PROCEDURE DIVISION".
+       01 RES PIC X(44).
+       01 COLLECTION.
+           05 C-ELEMENT PIC X(80) OCCURS 5 TIMES.
+       01 WS-ARRAY-SENTINEL PIC X(80) VALUE SPACES.
+       01 WS-MATCH-COUNT PIC 9(2).
+       01 WS-MATCH-INDEX PIC 9(2) OCCURS 15 TIMES.
+       01 WS-CLASS-DEF-FILE-NAME PIC X(80)
+               VALUE "CLASS-DEFINITIONS.DAT".
+       01 WS-ENV-CLASS-DEF-FILE-NAME PIC X(80).
+       01 WS-CLASS-DEF-STATUS PIC X(2).
+       01 WS-CLASS-DEF-EOF PIC X(1) VALUE 'N'.
+      *> one PARENT,CHILD,CHILD-NAME,CHILD-AGE line per class to verify,
+      *> plus the expected result of each step so PASS/FAIL is decided
+      *> by comparison instead of someone reading the console by eye
+       01 WS-DEF-PARENT PIC X(35).
+       01 WS-DEF-CHILD PIC X(35).
+       01 WS-DEF-CHILD-NAME PIC X(35).
+       01 WS-DEF-CHILD-AGE PIC X(2).
+       01 WS-EXP-ARRAY-LEN PIC 9(2).
+       01 WS-EXP-FOUND-INDEX PIC 9(2).
+       01 WS-EXP-CONTAINS-STR PIC X(1).
+       01 WS-CASE-PASS PIC X(1).
+       01 WS-TOTAL-CASES PIC 9(4) VALUE 0.
+       01 WS-PASS-COUNT PIC 9(4) VALUE 0.
+       01 WS-FAIL-COUNT PIC 9(4) VALUE 0.
+       01 WS-CASE-SENSITIVE PIC X(1) VALUE 'N'.
+       PROCEDURE DIVISION.
+       CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+       DISPLAY "Starting main program"
+
+      *> accept into a separate staging field first - ACCEPT FROM
+      *> ENVIRONMENT blanks the target unconditionally when the
+      *> variable is unset, which would wipe out the VALUE default above
+       MOVE SPACES TO WS-ENV-CLASS-DEF-FILE-NAME
+       ACCEPT WS-ENV-CLASS-DEF-FILE-NAME FROM ENVIRONMENT
+           "TEST-CLASS-CONTROL-FILE"
+       IF WS-ENV-CLASS-DEF-FILE-NAME NOT = SPACES
+           MOVE WS-ENV-CLASS-DEF-FILE-NAME TO WS-CLASS-DEF-FILE-NAME
+       END-IF
+       OPEN INPUT CLASS-DEF-FILE.
+       IF WS-CLASS-DEF-STATUS NOT = "00"
+           DISPLAY "TEST: class control file not available - "
+               "file status " WS-CLASS-DEF-STATUS ", skipping"
+           MOVE 'Y' TO WS-CLASS-DEF-EOF
+       END-IF.
+
+       PERFORM UNTIL WS-CLASS-DEF-EOF = 'Y'
+           READ CLASS-DEF-FILE INTO CLASS-DEF-RECORD
+               AT END
+                   MOVE 'Y' TO WS-CLASS-DEF-EOF
+               NOT AT END
+                   UNSTRING CLASS-DEF-RECORD DELIMITED BY ","
+                       INTO WS-DEF-PARENT WS-DEF-CHILD
+                           WS-DEF-CHILD-NAME WS-DEF-CHILD-AGE
+                           WS-EXP-ARRAY-LEN WS-EXP-FOUND-INDEX
+                           WS-EXP-CONTAINS-STR
+                   ADD 1 TO WS-TOTAL-CASES
+                   PERFORM VERIFY-ONE-CLASS
+                       THRU VERIFY-ONE-CLASS-EXIT
+           END-READ
+       END-PERFORM.
+       CLOSE CLASS-DEF-FILE.
+       DISPLAY "===== TEST SUMMARY ====="
+       DISPLAY "  Cases run    = " WS-TOTAL-CASES
+       DISPLAY "  Cases passed = " WS-PASS-COUNT
+       DISPLAY "  Cases failed = " WS-FAIL-COUNT
+       STOP RUN.
+
+       VERIFY-ONE-CLASS.
+       MOVE 'Y' TO WS-CASE-PASS
+       MOVE WS-DEF-PARENT TO CLASSNAME OF OPARENT
+       MOVE WS-DEF-CHILD TO CLASSNAME OF OCHILD
+       MOVE WS-DEF-CHILD-NAME TO CNAME OF OCHILD
+       MOVE WS-DEF-CHILD-AGE TO AGE OF OCHILD
+
+      *> a slot ARRAY-LEN has not been told about yet holds whatever
+      *> was in storage at load time, not necessarily LS-SENTINEL's
+      *> value, so every slot has to be reset before the two in use
+      *> are filled in
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-COUNT OF MY-ARRAY
+           MOVE SPACES TO ELEMENT(I)
+       END-PERFORM.
+       MOVE CNAME OF OCHILD TO ELEMENT(1)
+       MOVE AGE OF OCHILD TO ELEMENT(2)
+
+       CALL "INSTANCE" USING OPARENT OCHILD MY-ARRAY ANCESTRY
+           IN-OBJECT-TYPE RESULT
+      *> a failed step must not be treated as a pass further down, so
+      *> check RETURN-CODE right after every CALL instead of only
+      *> looking at the data it handed back
+       IF RETURN-CODE NOT = 0
+           DISPLAY "  INSTANCE:     FAIL (RETURN-CODE="
+               RETURN-CODE ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+
+       DISPLAY "The result is: "
+       CALL "DISPLAY-INSTANCE" USING RESULT
+
+       CALL "ARRAY-LEN" USING MY-ARRAY WS-ARRAY-SENTINEL LEN
+       IF RETURN-CODE NOT = 0
+           DISPLAY "  ARRAY-LEN:    FAIL (RETURN-CODE="
+               RETURN-CODE ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+       IF LEN = WS-EXP-ARRAY-LEN
+           DISPLAY "  ARRAY-LEN:    PASS (got " LEN ")"
+       ELSE
+           DISPLAY "  ARRAY-LEN:    FAIL (expected " WS-EXP-ARRAY-LEN
+               ", got " LEN ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+
+       CALL "FIND-INDEX" USING MY-ARRAY CNAME OF OCHILD WS-MATCH-COUNT
+           WS-MATCH-INDEX FOUND
+       IF RETURN-CODE NOT = 0
+           DISPLAY "  FIND-INDEX:   FAIL (RETURN-CODE="
+               RETURN-CODE ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+       IF FOUND = WS-EXP-FOUND-INDEX
+           DISPLAY "  FIND-INDEX:   PASS (got " FOUND ")"
+       ELSE
+           DISPLAY "  FIND-INDEX:   FAIL (expected "
+               WS-EXP-FOUND-INDEX ", got " FOUND ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+
+       CALL "CONTAINS-STR" USING STR WS-SEARCH-TERM WS-CASE-SENSITIVE
+           LEN
+       IF RETURN-CODE NOT = 0
+           DISPLAY "  CONTAINS-STR: FAIL (RETURN-CODE="
+               RETURN-CODE ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+       IF (LEN > 0 AND WS-EXP-CONTAINS-STR = 'Y')
+               OR (LEN = 0 AND WS-EXP-CONTAINS-STR NOT = 'Y')
+           DISPLAY "  CONTAINS-STR: PASS"
+       ELSE
+           DISPLAY "  CONTAINS-STR: FAIL"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+
+      *> RESULT and COLLECT's LS-PROP now share the same
+      *> RES-PARENT/RES-PROPERTIES shape (OBJECT-RECORD.CPY), so RESULT
+      *> can be handed to COLLECT directly - no reshaping needed
+       CALL "COLLECT" USING RESULT
+       IF RETURN-CODE NOT = 0
+           DISPLAY "  COLLECT:      FAIL (RETURN-CODE="
+               RETURN-CODE ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+
+       CALL "CHECK-METHOD" USING FUNNAME FNAME LEN.
+       IF RETURN-CODE NOT = 0
+           DISPLAY "  CHECK-METHOD: FAIL (RETURN-CODE="
+               RETURN-CODE ")"
+           MOVE 'N' TO WS-CASE-PASS
+       END-IF.
+
+       IF WS-CASE-PASS = 'Y'
+           DISPLAY "CASE " WS-DEF-CHILD ": PASS"
+           ADD 1 TO WS-PASS-COUNT
+       ELSE
+           DISPLAY "CASE " WS-DEF-CHILD ": FAIL"
+           ADD 1 TO WS-FAIL-COUNT
+       END-IF.
+       VERIFY-ONE-CLASS-EXIT.
+       EXIT.
