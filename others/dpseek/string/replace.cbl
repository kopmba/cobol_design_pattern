@@ -8,22 +8,32 @@
        PROGRAM-ID. ReplaceString.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 MY-STRING PIC X(20) VALUE 'HELLO WORLD OWORLD'.
-       01 OLD-STR PIC X(5) VALUE 'WORLD'.
-       01 NEW-STR PIC X(5) VALUE 'COBOL'.
-       01 STRING-LENGTH PIC 9(2) VALUE 11.
-       01 I PIC 9(2).
+      *> REPLACE-STRING's LS-STRING is PIC X(80) - widen to match
+       01 MY-STRING PIC X(80).
+       01 OLD-STR PIC X(20) VALUE 'WORLD'.
+       01 NEW-STR PIC X(20) VALUE 'COBOL'.
+       01 REPLACE-MODE PIC X(1).
+       01 OCCURRENCE PIC 9(2).
 
        PROCEDURE DIVISION.
-       *> Recherche et remplacement
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > STRING-LENGTH
-       IF MY-STRING(I:5) = OLD-STR
-           MOVE NEW-STR TO MY-STRING(I:5)
-           EXIT PERFORM
-       END-IF
-       END-PERFORM.
-       INSPECT MY-STRING REPLACING ALL "WORLD" BY "COBOL".
-       DISPLAY MY-STRING
-       *> Affichage du résultat
-       DISPLAY 'Chaîne modifiée: ' MY-STRING.
+      *> un seul mode a la fois au lieu d'appliquer FIRST puis ALL
+      *> l'un par-dessus l'autre
+       MOVE 'HELLO WORLD OWORLD' TO MY-STRING.
+       MOVE 'F' TO REPLACE-MODE.
+       CALL "REPLACE-STRING" USING MY-STRING OLD-STR NEW-STR
+           REPLACE-MODE OCCURRENCE.
+       DISPLAY 'First only: ' MY-STRING.
+
+       MOVE 'HELLO WORLD OWORLD' TO MY-STRING.
+       MOVE 'A' TO REPLACE-MODE.
+       CALL "REPLACE-STRING" USING MY-STRING OLD-STR NEW-STR
+           REPLACE-MODE OCCURRENCE.
+       DISPLAY 'All: ' MY-STRING.
+
+       MOVE 'HELLO WORLD OWORLD' TO MY-STRING.
+       MOVE 'N' TO REPLACE-MODE.
+       MOVE 2 TO OCCURRENCE.
+       CALL "REPLACE-STRING" USING MY-STRING OLD-STR NEW-STR
+           REPLACE-MODE OCCURRENCE.
+       DISPLAY 'Nth (2nd): ' MY-STRING.
        STOP RUN.
