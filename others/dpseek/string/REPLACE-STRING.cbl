@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLACE-STRING.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "REPLACE-STRING".
+       01 WS-OLD-LEN PIC 9(2).
+       01 WS-STR-LEN PIC 9(2).
+       01 WS-OCCUR-COUNT PIC 9(2) VALUE 0.
+       01 I PIC 9(2).
+       LINKAGE SECTION.
+       01 LS-STRING PIC X(80).
+       01 LS-OLD-STR PIC X(20).
+       01 LS-NEW-STR PIC X(20).
+      *> 'F' first occurrence only, 'A' every occurrence, 'N' the
+      *> LS-OCCURRENCE'th occurrence - callers used to get FIRST and
+      *> ALL applied on top of each other, now they pick one
+       01 LS-REPLACE-MODE PIC X(1).
+       01 LS-OCCURRENCE PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-STRING LS-OLD-STR LS-NEW-STR
+               LS-REPLACE-MODE LS-OCCURRENCE.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           COMPUTE WS-OLD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LS-OLD-STR))
+           COMPUTE WS-STR-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LS-STRING))
+           EVALUATE LS-REPLACE-MODE
+               WHEN 'A'
+                   INSPECT LS-STRING REPLACING ALL LS-OLD-STR
+                       BY LS-NEW-STR
+               WHEN 'F'
+                   PERFORM FIND-AND-REPLACE THRU FIND-AND-REPLACE-EXIT
+               WHEN 'N'
+                   PERFORM FIND-AND-REPLACE THRU FIND-AND-REPLACE-EXIT
+               WHEN OTHER
+                   DISPLAY "REPLACE-STRING: unknown mode '"
+                       LS-REPLACE-MODE "'"
+           END-EVALUATE.
+           GOBACK.
+
+       FIND-AND-REPLACE.
+           MOVE 0 TO WS-OCCUR-COUNT
+           IF WS-OLD-LEN = 0 OR WS-STR-LEN < WS-OLD-LEN
+               GO TO FIND-AND-REPLACE-EXIT
+           END-IF.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-STR-LEN - WS-OLD-LEN + 1
+               IF LS-STRING(I:WS-OLD-LEN) = LS-OLD-STR(1:WS-OLD-LEN)
+                   ADD 1 TO WS-OCCUR-COUNT
+                   IF LS-REPLACE-MODE = 'F'
+                       MOVE LS-NEW-STR TO LS-STRING(I:WS-OLD-LEN)
+                       GO TO FIND-AND-REPLACE-EXIT
+                   END-IF
+                   IF LS-REPLACE-MODE = 'N'
+                       AND WS-OCCUR-COUNT = LS-OCCURRENCE
+                       MOVE LS-NEW-STR TO LS-STRING(I:WS-OLD-LEN)
+                       GO TO FIND-AND-REPLACE-EXIT
+                   END-IF
+               END-IF
+           END-PERFORM.
+       FIND-AND-REPLACE-EXIT.
+           EXIT.
+       END PROGRAM REPLACE-STRING.
