@@ -9,6 +9,8 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 RESULT PIC 9(4).
+       01 OPERAND1 PIC 9(4) VALUE 10.
+       01 OPERAND2 PIC 9(4) VALUE 20.
 
        PROCEDURE DIVISION.
        PERFORM ADD-NUMBERS THRU ADD-NUMBERS-END.
@@ -16,6 +18,6 @@
        STOP RUN.
 
        ADD-NUMBERS.
-       COMPUTE RESULT = 10 + 20.
+       CALL "ADD-NUMBERS" USING OPERAND1 OPERAND2 RESULT.
        ADD-NUMBERS-END.
        EXIT.
