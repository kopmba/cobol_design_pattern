@@ -8,14 +8,22 @@
        PROGRAM-ID. ConcatArrays.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *> tableaux de longueur variable - le nombre d'elements reels
+      *> accompagne chaque tableau au lieu d'etre fige dans les bornes
+      *> du PERFORM VARYING
        01 ARRAY1.
-       05 ELEMENT1 PIC X(10) OCCURS 3 TIMES.
+       05 ARRAY1-COUNT PIC 9(2) VALUE 3.
+       05 ELEMENT1 PIC X(10) OCCURS 1 TO 30 TIMES
+               DEPENDING ON ARRAY1-COUNT.
        01 ARRAY2.
-       05 ELEMENT2 PIC X(10) OCCURS 2 TIMES.
+       05 ARRAY2-COUNT PIC 9(2) VALUE 2.
+       05 ELEMENT2 PIC X(10) OCCURS 1 TO 30 TIMES
+               DEPENDING ON ARRAY2-COUNT.
        01 CONCAT-ARRAY.
-       05 ELEMENT3 PIC X(10) OCCURS 5 TIMES.
+       05 CONCAT-COUNT PIC 9(2).
+       05 ELEMENT3 PIC X(10) OCCURS 1 TO 60 TIMES
+               DEPENDING ON CONCAT-COUNT.
        01 I PIC 9(2) VALUE 1.
-       01 J PIC 9(2) VALUE 1.
 
        PROCEDURE DIVISION.
        *> Initialisation des tableaux
@@ -25,17 +33,12 @@
        MOVE 'D' TO ELEMENT2(1).
        MOVE 'E' TO ELEMENT2(2).
 
-       *> Concaténation
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-       MOVE ELEMENT1(I) TO ELEMENT3(I)
-       END-PERFORM.
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-       MOVE ELEMENT2(J) TO ELEMENT3(I)
-       ADD 1 TO I
-       END-PERFORM.
+       *> Concatenation - CONCAT-ARRAYS se charge du merge quelles que
+       *> soient les longueurs reelles des deux tableaux
+       CALL "CONCAT-ARRAYS" USING ARRAY1 ARRAY2 CONCAT-ARRAY.
 
-       *> Affichage du résultat
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+       *> Affichage du resultat
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONCAT-COUNT
        DISPLAY 'Element ' I ': ' ELEMENT3(I)
        END-PERFORM.
        STOP RUN.
