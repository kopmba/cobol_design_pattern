@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCAT-ARRAYS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CONCAT-ARRAYS".
+       01 I PIC 9(2).
+       01 J PIC 9(2).
+       LINKAGE SECTION.
+      *> each table carries its own element count instead of a baked-in
+      *> size - callers merging two COLLECT tables, or an object's
+      *> inherited properties with its own, rarely have matching lengths
+       01 LS-ARRAY1.
+           05 LS-ARRAY1-COUNT PIC 9(2).
+           05 LS-ARRAY1-ELEMENT PIC X(10) OCCURS 1 TO 30 TIMES
+                   DEPENDING ON LS-ARRAY1-COUNT.
+       01 LS-ARRAY2.
+           05 LS-ARRAY2-COUNT PIC 9(2).
+           05 LS-ARRAY2-ELEMENT PIC X(10) OCCURS 1 TO 30 TIMES
+                   DEPENDING ON LS-ARRAY2-COUNT.
+       01 LS-RESULT.
+           05 LS-RESULT-COUNT PIC 9(2).
+           05 LS-RESULT-ELEMENT PIC X(10) OCCURS 1 TO 60 TIMES
+                   DEPENDING ON LS-RESULT-COUNT.
+
+       PROCEDURE DIVISION USING LS-ARRAY1 LS-ARRAY2 LS-RESULT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE 0 TO LS-RESULT-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-ARRAY1-COUNT
+               ADD 1 TO LS-RESULT-COUNT
+               MOVE LS-ARRAY1-ELEMENT(I)
+                   TO LS-RESULT-ELEMENT(LS-RESULT-COUNT)
+           END-PERFORM.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LS-ARRAY2-COUNT
+               ADD 1 TO LS-RESULT-COUNT
+               MOVE LS-ARRAY2-ELEMENT(J)
+                   TO LS-RESULT-ELEMENT(LS-RESULT-COUNT)
+           END-PERFORM.
+           GOBACK.
+       END PROGRAM CONCAT-ARRAYS.
