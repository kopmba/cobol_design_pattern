@@ -11,14 +11,46 @@
        01 I PIC 99.
        01 MY-ARRAY.
        05 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
-       01 BUFFER-TABLE PIC X(100) OCCURS 10 TIMES.
+      *> loaded in sorted order so SEARCH ALL can binary-search it -
+      *> a linear scan does not hold up once this is a real lookup
+      *> table for class names or property keys at batch volumes
+       01 BUFFER-TABLE.
+       05 BUFFER-ENTRY PIC X(100) OCCURS 10 TIMES
+               ASCENDING KEY IS BUFFER-ENTRY
+               INDEXED BY BUFFER-IDX.
+       01 WS-SEARCH-KEY PIC X(100).
+       01 WS-FOUND PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
        MOVE 'Element1' TO ARRAY-ELEMENT(1).
        MOVE 'Element2' TO ARRAY-ELEMENT(2).
        DISPLAY 'Premier élément: ' ARRAY-ELEMENT(1).
        DISPLAY MY-ARRAY.
-       MOVE MY-ARRAY TO BUFFER-TABLE(1).
+
+      *> l'ASCENDING KEY exige un ordre croissant strict - les cases
+      *> inutilisees restent a SPACES, qui collationne avant les lettres
+       MOVE SPACES TO BUFFER-ENTRY(1).
+       MOVE SPACES TO BUFFER-ENTRY(2).
+       MOVE SPACES TO BUFFER-ENTRY(3).
+       MOVE SPACES TO BUFFER-ENTRY(4).
+       MOVE SPACES TO BUFFER-ENTRY(5).
+       MOVE SPACES TO BUFFER-ENTRY(6).
+       MOVE 'Animal' TO BUFFER-ENTRY(7).
+       MOVE 'Cat' TO BUFFER-ENTRY(8).
+       MOVE 'Dog' TO BUFFER-ENTRY(9).
+       MOVE MY-ARRAY TO BUFFER-ENTRY(10).
+
+       MOVE 'Cat' TO WS-SEARCH-KEY.
+       SEARCH ALL BUFFER-ENTRY
+           WHEN BUFFER-ENTRY(BUFFER-IDX) = WS-SEARCH-KEY
+               MOVE 'Y' TO WS-FOUND
+       END-SEARCH.
+       IF WS-FOUND = 'Y'
+           DISPLAY 'Found ' WS-SEARCH-KEY ' at slot ' BUFFER-IDX
+       ELSE
+           DISPLAY WS-SEARCH-KEY ' not found'
+       END-IF.
+
        *> Iteration
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
        DISPLAY 'Element ' I ': ' ARRAY-ELEMENT(I)
