@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-NUMBERS.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-OPERAND1 PIC 9(4).
+       01 LS-OPERAND2 PIC 9(4).
+       01 LS-RESULT PIC 9(4).
+
+      *> pulled out of FunctionExample's PERFORM THRU so property-count
+      *> and object-total calculations can call it instead of
+      *> reimplementing the addition inline
+       PROCEDURE DIVISION USING LS-OPERAND1 LS-OPERAND2 LS-RESULT.
+       000-Main.
+           COMPUTE LS-RESULT = LS-OPERAND1 + LS-OPERAND2
+           GOBACK.
+       END PROGRAM ADD-NUMBERS.
