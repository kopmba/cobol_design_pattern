@@ -8,23 +8,43 @@
        PROGRAM-ID. INSTANCE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 LS-RESULT.
-           05 RES-PARENT.
-               10 CLASSNAME-PARENT PIC X(44).
-               10 CLASSNAME-CHILD PIC X(44).
-           05 RES-PROPERTIES.
-               10 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
+       01 WS-I PIC 9(2).
        LINKAGE SECTION.
        01 LS-PARENT PIC X(44).
        01 LS-CHILD.
            05 CNAME PIC X(44).
            05 LS-PROPERTIES.
                10 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
+       01 LS-ANCESTORS.
+           05 LS-ANCESTOR-COUNT PIC 9(2).
+           05 LS-ANCESTOR-NAME PIC X(44) OCCURS 5 TIMES.
+       01 LS-OBJECT-TYPE PIC X(44).
+       01 LS-RESULT.
+           05 RES-PARENT.
+               10 CLASSNAME-PARENT PIC X(44).
+               10 CLASSNAME-CHILD PIC X(44).
+               10 ANCESTOR-COUNT PIC 9(2).
+               10 CLASSNAME-ANCESTOR PIC X(44) OCCURS 5 TIMES.
+               10 OBJECT-TYPE PIC X(44). *>A, N or I
+           05 RES-PROPERTIES.
+               10 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
 
-       PROCEDURE DIVISION USING LS-PARENT LS-CHILD RETURNING LS-RESULT.
+       PROCEDURE DIVISION USING LS-PARENT LS-CHILD LS-ANCESTORS
+                 LS-OBJECT-TYPE LS-RESULT.
        000-Main.
            MOVE LS-PARENT TO CLASSNAME-PARENT OF RES-PARENT OF LS-RESULT
            MOVE CNAME OF LS-CHILD TO CLASSNAME-CHILD OF RES-PARENT
+      *> full ancestor lineage above the immediate parent, oldest first
+           MOVE LS-ANCESTOR-COUNT TO ANCESTOR-COUNT OF RES-PARENT
+      *> element by element, not a whole-table MOVE - a whole-table
+      *> MOVE only carries the first element across, dropping the
+      *> rest of the lineage
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > LS-ANCESTOR-COUNT
+               MOVE LS-ANCESTOR-NAME(WS-I) TO
+                   CLASSNAME-ANCESTOR OF RES-PARENT(WS-I)
+           END-PERFORM
+           MOVE LS-OBJECT-TYPE TO OBJECT-TYPE OF RES-PARENT
            MOVE LS-PROPERTIES OF LS-CHILD TO RES-PROPERTIES OF LS-RESULT
            GOBACK.
        END PROGRAM INSTANCE.
@@ -33,8 +53,6 @@
        PROGRAM-ID. COLLECT.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 LS-RESULT.
-           05 ELEMENT PIC X(44) OCCURS 15 TIMES.
        LINKAGE SECTION.
        01 LS-PROP.
            05 RES-PARENT.
@@ -42,6 +60,8 @@
                10 CLASSNAME-CHILD PIC X(44).
            05 RES-PROPERTIES.
                10 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
+       01 LS-RESULT.
+           05 ELEMENT PIC X(44) OCCURS 15 TIMES.
        PROCEDURE DIVISION USING LS-PROP RETURNING LS-RESULT.
        000-Main.
             MOVE LS-PROP TO ELEMENT(1)
