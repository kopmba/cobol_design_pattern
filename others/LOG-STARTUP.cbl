@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-STARTUP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MODULE-PATH PIC X(256).
+       01 WS-MODULE-SOURCE PIC X(256).
+       01 WS-TIMESTAMP.
+           05 WS-TS-DATE PIC 9(8).
+           05 WS-TS-TIME PIC 9(8).
+       LINKAGE SECTION.
+       01 LS-PROGRAM-NAME PIC X(44).
+
+      *> common trace line every program in the framework calls at the
+      *> top of its PROCEDURE DIVISION - one consistent record of what
+      *> actually ran during a batch window
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME.
+       000-Main.
+           MOVE MODULE-PATH TO WS-MODULE-PATH
+           MOVE MODULE-SOURCE TO WS-MODULE-SOURCE
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           DISPLAY "===== LOG-STARTUP: " LS-PROGRAM-NAME " ====="
+           DISPLAY "  Timestamp    = " WS-TS-DATE " " WS-TS-TIME
+           DISPLAY "  MODULE-PATH  = [" WS-MODULE-PATH "]"
+           DISPLAY "  MODULE-SOURCE= [" WS-MODULE-SOURCE "]"
+           GOBACK.
+       END PROGRAM LOG-STARTUP.
