@@ -1,29 +1,55 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIND-INDEX.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 LS-RESULT PIC 9(2).
-       01 I PIC 9(2).
-       01 FOUND-INDEX PIC 9(2) VALUE 0.
-       LINKAGE SECTION.
-       01 LS-ARR.
-           05 ARRAY-ELEMENT PIC X(80) OCCURS 5 TIMES.
-       01 LS-SEARCH PIC X(10).
-
-       PROCEDURE DIVISION USING LS-ARR LS-SEARCH RETURNING LS-RESULT.
-       000-Main.
-           *> Recherche de l'index
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF ARRAY-ELEMENT(I) = LS-SEARCH
-                   MOVE I TO FOUND-INDEX
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
-           GOBACK.
-       END PROGRAM FIND-INDEX.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND-INDEX.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "FIND-INDEX".
+       01 I PIC 9(2).
+       01 FOUND-INDEX PIC 9(2) VALUE 0.
+       LINKAGE SECTION.
+      *> ARRAY-COUNT lets callers grow the table past the old fixed 5
+      *> without a recompile - shared shape, see PROPS-TABLE.CPY
+       01 LS-ARR.
+           COPY PROPS-TABLE REPLACING ==PLVL-B== BY ==05==
+                                       ==PLVL-NAME== BY ==LS-ARR==.
+       01 LS-SEARCH PIC X(10).
+      *> all matching indexes, not just the first - LS-RESULT/RETURNING
+      *> stays the first match so existing callers keep working
+       01 LS-MATCH-COUNT PIC 9(2).
+       01 LS-MATCH-INDEX PIC 9(2) OCCURS 15 TIMES.
+      *> RETURNING items are not reliable on this shop's COBOL runtime -
+      *> actually writing a value into one crashes at run time - so the
+      *> result is returned as a plain USING parameter like every other
+      *> LINKAGE item
+       01 LS-RESULT PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-ARR LS-SEARCH LS-MATCH-COUNT
+                 LS-MATCH-INDEX LS-RESULT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           *> Recherche de l'index
+           MOVE 0 TO LS-MATCH-COUNT
+           MOVE 0 TO FOUND-INDEX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-COUNT
+               IF ARRAY-ELEMENT(I) = LS-SEARCH
+                   IF FOUND-INDEX = 0
+                       MOVE I TO FOUND-INDEX
+                   END-IF
+                   ADD 1 TO LS-MATCH-COUNT
+                   MOVE I TO LS-MATCH-INDEX(LS-MATCH-COUNT)
+               END-IF
+           END-PERFORM.
+           MOVE FOUND-INDEX TO LS-RESULT.
+      *> RETURN-CODE: 0 = OK - a search that finds nothing is a valid
+      *> result (LS-RESULT/LS-MATCH-COUNT say so), not a failure
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM FIND-INDEX.
