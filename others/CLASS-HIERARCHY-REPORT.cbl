@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-HIERARCHY-REPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CLASS-HIERARCHY-REPORT".
+       01 I PIC 9(2).
+      *> one search per distinct parent, via REPOSITORY-FIND, instead
+      *> of re-walking LS-TABLE by hand for each child line
+       01 WS-SEARCH-FIELD PIC X(1) VALUE 'P'.
+       01 WS-SEARCH-VALUE PIC X(44).
+       01 WS-MATCH-COUNT PIC 9(2).
+       01 WS-MATCH-INDEX PIC 9(2) OCCURS 50 TIMES.
+      *> parents already printed, so a class with several children
+      *> gets one heading line, not one per child encountered
+       01 WS-SEEN-PARENT PIC X(35) OCCURS 50 TIMES VALUE SPACES.
+       01 WS-SEEN-COUNT PIC 9(2) VALUE 0.
+       01 WS-ALREADY-SEEN PIC X(1).
+       01 J PIC 9(2).
+       01 K PIC 9(2).
+      *> shares COLLECT's repository by walking the same LS-TABLE shape
+      *> REPOSITORY-FIND/SORT-COLLECTION already use
+       LINKAGE SECTION.
+       01 LS-TABLE-COUNT PIC 9(2).
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
+       01 LS-TABLE.
+           05 LS-ELEMENT OCCURS 1 TO 50 TIMES DEPENDING ON
+                   LS-TABLE-COUNT.
+               COPY OBJECT-RECORD
+                   REPLACING ==PLVL-A== BY ==10==
+                             ==PLVL-B== BY ==15==
+                             ==PLVL-NAME== BY ==LS-ELEMENT==.
+
+       PROCEDURE DIVISION USING LS-TABLE LS-TABLE-COUNT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           DISPLAY "===== Class hierarchy report ====="
+           MOVE 0 TO WS-SEEN-COUNT
+           IF LS-TABLE-COUNT = 0
+               DISPLAY "(no instances collected)"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-TABLE-COUNT
+                   MOVE 'N' TO WS-ALREADY-SEEN
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > WS-SEEN-COUNT
+                       IF WS-SEEN-PARENT(J) = CLASSNAME-PARENT
+                               OF RES-PARENT OF LS-ELEMENT(I)
+                           MOVE 'Y' TO WS-ALREADY-SEEN
+                       END-IF
+                   END-PERFORM
+      *> one heading plus one REPOSITORY-FIND per distinct parent - its
+      *> own LS-TABLE/LS-TABLE-COUNT shape is identical to this
+      *> program's, so the table is handed straight through
+                   IF WS-ALREADY-SEEN NOT = 'Y'
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE CLASSNAME-PARENT OF RES-PARENT
+                           OF LS-ELEMENT(I)
+                           TO WS-SEEN-PARENT(WS-SEEN-COUNT)
+                       DISPLAY TRIM(CLASSNAME-PARENT OF RES-PARENT
+                           OF LS-ELEMENT(I))
+                       MOVE CLASSNAME-PARENT OF RES-PARENT
+                           OF LS-ELEMENT(I) TO WS-SEARCH-VALUE
+                       CALL "REPOSITORY-FIND" USING LS-TABLE
+                           LS-TABLE-COUNT WS-SEARCH-FIELD
+                           WS-SEARCH-VALUE WS-MATCH-COUNT
+                           WS-MATCH-INDEX
+                       PERFORM VARYING K FROM 1 BY 1
+                               UNTIL K > WS-MATCH-COUNT
+                           DISPLAY "    " TRIM(CLASSNAME-CHILD
+                               OF RES-PARENT
+                               OF LS-ELEMENT(WS-MATCH-INDEX(K)))
+                               " (" TRIM(OBJECT-TYPE OF RES-PARENT
+                               OF LS-ELEMENT(WS-MATCH-INDEX(K))) ")"
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+           DISPLAY "===== End of report ====="
+      *> RETURN-CODE: 0 = OK - printing the report has no failure path
+      *> of its own, but every subprogram in the framework sets it so
+      *> a caller never has to guess whether a step actually ran
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM CLASS-HIERARCHY-REPORT.
