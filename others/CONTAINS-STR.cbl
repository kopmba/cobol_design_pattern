@@ -1,26 +1,63 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTAINS-STR.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 LS-RESULT PIC 9(2).
-       01 I PIC 9(2).
-       01 FOUND PIC x(10) VALUE 'N'.
-       01 STR-LENGTH PIC 99.
-       LINKAGE SECTION.
-       01 LS-STR PIC X(1024).
-       01 LS-SEARCH PIC X(10).
-
-       PROCEDURE DIVISION USING LS-STR LS-SEARCH RETURNING LS-RESULT.
-       000-Main.
-           INSPECT LS-STR
-               TALLYING STR-LENGTH FOR ALL LS-SEARCH
-
-           SET STR-LENGTH TO LS-RESULT
-           GOBACK.
-       END PROGRAM CONTAINS-STR.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTAINS-STR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "CONTAINS-STR".
+       01 I PIC 9(2).
+       01 FOUND PIC x(10) VALUE 'N'.
+       01 STR-LENGTH PIC 99.
+       01 WS-STR PIC X(1024).
+       01 WS-SEARCH PIC X(10).
+       LINKAGE SECTION.
+       01 LS-STR PIC X(1024).
+       01 LS-SEARCH PIC X(10).
+       01 LS-CASE-SENSITIVE PIC X(1).
+      *> Y = compare as given, N (or any other value) = fold both
+      *> sides to upper case first, since our class .cbl files are not
+      *> consistent about paragraph-name case
+       01 LS-RESULT PIC 9(2).
+
+      *> RETURNING items are not reliable on this shop's COBOL runtime -
+      *> actually writing a value into one crashes at run time - so the
+      *> result is returned as a plain USING parameter like every other
+      *> LINKAGE item
+       PROCEDURE DIVISION USING LS-STR LS-SEARCH LS-CASE-SENSITIVE
+                 LS-RESULT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE LS-STR TO WS-STR
+           MOVE LS-SEARCH TO WS-SEARCH
+           IF LS-CASE-SENSITIVE NOT = 'Y'
+               MOVE UPPER-CASE(WS-STR) TO WS-STR
+               MOVE UPPER-CASE(WS-SEARCH) TO WS-SEARCH
+           END-IF.
+
+      *> INSPECT ... TALLYING adds to whatever STR-LENGTH already
+      *> holds, it does not zero it first - without this reset,
+      *> STR-LENGTH (plain WORKING-STORAGE, so it survives between
+      *> calls the same way CHECK-METHOD's own switches do) would
+      *> carry a prior call's match count into every later call in
+      *> the same run, reporting a string found when it is not
+           MOVE 0 TO STR-LENGTH
+           INSPECT WS-STR
+               TALLYING STR-LENGTH FOR ALL WS-SEARCH
+
+           MOVE STR-LENGTH TO LS-RESULT
+      *> RETURN-CODE: 0 = OK - a zero-count result is a valid outcome
+      *> (the search string was not found), not a failure
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM CONTAINS-STR.
