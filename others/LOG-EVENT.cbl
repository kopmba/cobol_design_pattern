@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-EVENT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> one shared file for the whole framework so a batch chain's
+      *> worth of calls lands in one place to review the morning after
+       SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN DYNAMIC WS-LOG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 WS-TS-DATE PIC 9(8).
+       01 WS-TS-TIME PIC 9(8).
+       01 WS-LOG-FILE-NAME PIC X(80) VALUE "AUDIT.LOG".
+       01 WS-ENV-LOG-NAME PIC X(80).
+       01 WS-LOG-STATUS PIC X(2).
+       LINKAGE SECTION.
+       01 LS-PROGRAM-NAME PIC X(44).
+       01 LS-MESSAGE PIC X(200).
+
+      *> common audit trail every program in the framework can append
+      *> to - timestamp, calling PROGRAM-ID, free-text message - so a
+      *> batch run leaves a record behind instead of console output
+      *> nobody was watching
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-MESSAGE.
+       000-Main.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           MOVE SPACES TO WS-ENV-LOG-NAME
+           ACCEPT WS-ENV-LOG-NAME FROM ENVIRONMENT
+               "AUDIT-LOG-FILE-NAME"
+           IF WS-ENV-LOG-NAME NOT = SPACES
+               MOVE WS-ENV-LOG-NAME TO WS-LOG-FILE-NAME
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+      *> EXTEND on a log that does not exist yet reports status 05 on
+      *> this runtime even though it creates the file underneath (the
+      *> same SELECT OPTIONAL quirk TEST.cbl already works around) -
+      *> "05" is still good to write to, only treat other statuses as
+      *> a real open failure
+           IF WS-LOG-STATUS = "00" OR WS-LOG-STATUS = "05"
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               STRING WS-TS-DATE " " WS-TS-TIME " "
+                       LS-PROGRAM-NAME " " LS-MESSAGE
+                   DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+           ELSE
+               DISPLAY "LOG-EVENT: unable to open audit log "
+                   WS-LOG-FILE-NAME " - file status " WS-LOG-STATUS
+           END-IF.
+           GOBACK.
+       END PROGRAM LOG-EVENT.
