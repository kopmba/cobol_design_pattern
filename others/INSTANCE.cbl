@@ -6,26 +6,76 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSTANCE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 LS-RESULT.
-           05 RES-PARENT.
-               10 CLASSNAME-PARENT PIC X(44).
-               10 CLASSNAME-CHILD PIC X(44).
-           05 RES-PROPERTIES.
-               10 ARRAY-ELEMENT PIC X(10) OCCURS 5 TIMES.
+      *> correctly-sized holders for the literal audit message - a
+      *> literal passed straight to LOG-EVENT's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-EVENT-PROGRAM PIC X(44) VALUE "INSTANCE".
+       01 WS-EVENT-MESSAGE PIC X(200).
+       01 I PIC 9(2).
        LINKAGE SECTION.
        01 LS-PA PIC X(44).
        01 LS-C PIC X(44).
+      *> ARRAY-COUNT lets callers grow the property table past the old
+      *> fixed 5 without a recompile
        01 LS-P.
-           05 ARRAY-ELEMENT PIC X(80) OCCURS 5 TIMES.
+           COPY PROPS-TABLE REPLACING ==PLVL-B== BY ==05==
+                                       ==PLVL-NAME== BY ==LS-P==.
+       01 LS-ANCESTORS.
+           05 LS-ANCESTOR-COUNT PIC 9(2).
+           05 LS-ANCESTOR-NAME PIC X(44) OCCURS 5 TIMES.
+       01 LS-OBJECT-TYPE PIC X(44).
+      *> shared RES-PARENT/RES-PROPERTIES shape - see OBJECT-RECORD.CPY
+       01 LS-RESULT.
+           COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+                                         ==PLVL-B== BY ==10==
+                                         ==PLVL-NAME== BY ==LS-RESULT==.
 
-       PROCEDURE DIVISION USING LS-PA LS-C LS-P RETURNING LS-RESULT.
+       PROCEDURE DIVISION USING LS-PA LS-C LS-P LS-ANCESTORS
+                 LS-OBJECT-TYPE LS-RESULT.
        000-Main.
+           CALL "LOG-STARTUP" USING WS-EVENT-PROGRAM
            DISPLAY LS-P
            MOVE LS-PA TO CLASSNAME-PARENT OF RES-PARENT OF LS-RESULT
            MOVE LS-C TO CLASSNAME-CHILD OF RES-PARENT OF LS-RESULT
-           MOVE LS-P TO RES-PROPERTIES OF LS-RESULT
+      *> full ancestor lineage above the immediate parent, oldest first,
+      *> so a grandchild object still carries its whole class chain
+           MOVE LS-ANCESTOR-COUNT TO ANCESTOR-COUNT OF RES-PARENT
+               OF LS-RESULT
+      *> element by element, not a whole-table MOVE - the two tables
+      *> are both OCCURS 5 but a whole-table MOVE only carries the
+      *> first element across, dropping the rest of the lineage
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-ANCESTOR-COUNT
+               MOVE LS-ANCESTOR-NAME(I) TO
+                   CLASSNAME-ANCESTOR OF RES-PARENT OF LS-RESULT(I)
+           END-PERFORM
+           MOVE LS-OBJECT-TYPE TO OBJECT-TYPE OF RES-PARENT OF LS-RESULT
+      *> element by element, not a whole-group MOVE - LS-P and
+      *> RES-PROPERTIES OF LS-RESULT are independently-declared OCCURS
+      *> DEPENDING ON groups, and a whole-group MOVE between two of
+      *> those sizes itself off the RECEIVING item's depending-on
+      *> value as it stood before the move, not the sender's, so it
+      *> only ever carries the count field across and drops every
+      *> element
+           MOVE ARRAY-COUNT OF LS-P TO ARRAY-COUNT OF RES-PROPERTIES
+               OF LS-RESULT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-COUNT OF LS-P
+               MOVE ARRAY-ELEMENT OF LS-P(I) TO
+                   ARRAY-ELEMENT OF RES-PROPERTIES OF LS-RESULT(I)
+           END-PERFORM
            DISPLAY LS-RESULT
+           MOVE SPACES TO WS-EVENT-MESSAGE
+           STRING "created instance " TRIM(LS-PA) "/" TRIM(LS-C)
+               DELIMITED BY SIZE INTO WS-EVENT-MESSAGE
+           CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE
+      *> RETURN-CODE: 0 = OK - this subprogram has no failure path of
+      *> its own, but every subprogram in the framework sets it so a
+      *> caller never has to guess whether a step actually ran
+           MOVE 0 TO RETURN-CODE
            GOBACK.
        END PROGRAM INSTANCE.
