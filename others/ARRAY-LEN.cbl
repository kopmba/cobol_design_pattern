@@ -1,33 +1,56 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARRAY-LEN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 LS-RESULT PIC 9(2).
-       01 I PIC 9(2).
-       01 LEN PIC 9(2) VALUE 0.
-       01 SEARCH-VALUE PIC X(10) VALUE " ".
-       LINKAGE SECTION.
-       01 LS-ARR.
-           05 ARRAY-ELEMENT PIC X(80) OCCURS 5 TIMES.
-
-       PROCEDURE DIVISION USING LS-ARR RETURNING LS-RESULT.
-       000-Main.
-           *> Recherche de l'index
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF ARRAY-ELEMENT(I) = SEARCH-VALUE
-                   DISPLAY "value of I="I " ELEMENT="ARRAY-ELEMENT(I)
-                   EXIT PERFORM
-               ELSE
-                  DISPLAY "value of I="I " ELEMENT="ARRAY-ELEMENT(I)
-                  COMPUTE LEN = LEN + I
-                  SET LEN TO LS-RESULT
-               END-IF
-           END-PERFORM.
-           GOBACK.
-       END PROGRAM ARRAY-LEN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRAY-LEN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "ARRAY-LEN".
+       01 I PIC 9(2).
+       01 LEN PIC 9(2) VALUE 0.
+       LINKAGE SECTION.
+      *> ARRAY-COUNT lets callers grow the table past the old fixed 5
+      *> without a recompile - shared shape, see PROPS-TABLE.CPY
+       01 LS-ARR.
+           COPY PROPS-TABLE REPLACING ==PLVL-B== BY ==05==
+                                       ==PLVL-NAME== BY ==LS-ARR==.
+       01 LS-SENTINEL PIC X(80).
+      *> the element value that marks "unused slot" - callers used to
+      *> get a hardcoded SPACE, now they can pass their own
+      *> RETURNING items are not reliable on this shop's COBOL runtime -
+      *> actually writing a value into one crashes at run time - so the
+      *> result is returned as a plain USING parameter like every other
+      *> LINKAGE item
+       01 LS-RESULT PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-ARR LS-SENTINEL LS-RESULT.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+      *> LEN is WORKING-STORAGE, so it survives between calls the same
+      *> way CHECK-METHOD's own switches do - without this reset a
+      *> later call's count would start from an earlier call's total
+      *> instead of zero
+           MOVE 0 TO LEN
+           *> Recherche de l'index
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-COUNT
+               IF ARRAY-ELEMENT(I) = LS-SENTINEL
+                   DISPLAY "value of I="I " ELEMENT="ARRAY-ELEMENT(I)
+                   EXIT PERFORM
+               ELSE
+                  DISPLAY "value of I="I " ELEMENT="ARRAY-ELEMENT(I)
+                  ADD 1 TO LEN
+               END-IF
+           END-PERFORM.
+           MOVE LEN TO LS-RESULT
+      *> RETURN-CODE: 0 = OK - this subprogram has no failure path of
+      *> its own, but every subprogram in the framework sets it so a
+      *> caller never has to guess whether a step actually ran
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM ARRAY-LEN.
