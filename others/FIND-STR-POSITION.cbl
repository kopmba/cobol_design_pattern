@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND-STR-POSITION.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> correctly-sized holder for the startup trace - a literal
+      *> passed straight to LOG-STARTUP's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-PROGRAM-NAME PIC X(44) VALUE "FIND-STR-POSITION".
+       01 I PIC 9(4).
+       01 SEARCH-LEN PIC 9(4).
+       01 STR-LEN PIC 9(4).
+       01 WS-STR PIC X(1024).
+       01 WS-SEARCH PIC X(10).
+       LINKAGE SECTION.
+       01 LS-STR PIC X(1024).
+       01 LS-SEARCH PIC X(10).
+       01 LS-CASE-SENSITIVE PIC X(1).
+       01 LS-POSITION PIC 9(4).
+      *> 0 means LS-SEARCH was not found anywhere in LS-STR
+
+       PROCEDURE DIVISION USING LS-STR LS-SEARCH LS-CASE-SENSITIVE
+                 LS-POSITION.
+       000-Main.
+           CALL "LOG-STARTUP" USING WS-PROGRAM-NAME
+           MOVE 0 TO LS-POSITION
+           MOVE LS-STR TO WS-STR
+           MOVE LS-SEARCH TO WS-SEARCH
+           IF LS-CASE-SENSITIVE NOT = 'Y'
+               MOVE UPPER-CASE(WS-STR) TO WS-STR
+               MOVE UPPER-CASE(WS-SEARCH) TO WS-SEARCH
+           END-IF.
+
+           MOVE TRIM(WS-SEARCH) TO WS-SEARCH
+           SET SEARCH-LEN TO LENGTH(TRIM(WS-SEARCH))
+           SET STR-LEN TO LENGTH(WS-STR)
+           IF SEARCH-LEN > 0
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > STR-LEN - SEARCH-LEN + 1
+                           OR LS-POSITION NOT = 0
+                   IF WS-STR(I:SEARCH-LEN) = WS-SEARCH(1:SEARCH-LEN)
+                       SET LS-POSITION TO I
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *> RETURN-CODE: 0 = OK - this subprogram has no failure path of
+      *> its own, but every subprogram in the framework sets it so a
+      *> caller never has to guess whether a step actually ran
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM FIND-STR-POSITION.
