@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: OBJECT-RECORD
+      * Purpose:  shared RES-PARENT / RES-PROPERTIES shape for a single
+      *           framework object. Used by INSTANCE, APPLY, and
+      *           COLLECT so the record only has to be changed in one
+      *           place instead of five.
+      * Usage:    COPY OBJECT-RECORD REPLACING ==PLVL-A== BY ==05==
+      *                                        ==PLVL-B== BY ==10==
+      *                                        ==PLVL-NAME== BY ==LS-RESULT==.
+      *           under a caller-supplied 01 item for a single object,
+      *           or BY ==10==/==15==/==ELEMENT== to nest it one level
+      *           deeper inside a table entry (see COLLECT's ELEMENT
+      *           table). PLVL-NAME qualifies the OCCURS DEPENDING ON
+      *           clause below back to the enclosing item so two
+      *           COPYs of this book in the same program (e.g.
+      *           COLLECT's LS-PROP and its ELEMENT table) do not make
+      *           ARRAY-COUNT ambiguous.
+      ******************************************************************
+       PLVL-A RES-PARENT.
+           PLVL-B CLASSNAME-PARENT PIC X(44).
+           PLVL-B CLASSNAME-CHILD PIC X(44).
+           PLVL-B ANCESTOR-COUNT PIC 9(2).
+           PLVL-B CLASSNAME-ANCESTOR PIC X(44) OCCURS 5 TIMES.
+           PLVL-B OBJECT-TYPE PIC X(44). *>A, N or I
+       PLVL-A RES-PROPERTIES.
+           PLVL-B ARRAY-COUNT PIC 9(2).
+           PLVL-B ARRAY-ELEMENT PIC X(80) OCCURS 1 TO 15 TIMES
+                   DEPENDING ON ARRAY-COUNT OF RES-PROPERTIES
+                       OF PLVL-NAME.
