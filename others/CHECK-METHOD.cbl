@@ -1,46 +1,198 @@
-      ******************************************************************
-      * Author:kopmba
-      * Date:18/04/2025
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CHECK-METHOD.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MY-FILE ASSIGN TO FNAME
-       ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD MY-FILE.
-       01 FILE-RECORD PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 WS-EOF PIC X(1) VALUE 'N'.
-       01 LS-RES PIC X(44).
-       01 FNAME PIC X(80).
-       01 LEN PIC 99.
-       LINKAGE SECTION.
-       01 LS-METHOD PIC X(44).
-       01 LS-FILENAME PIC X(80).
-       PROCEDURE DIVISION USING LS-METHOD LS-FILENAME.
-       MAIN-PROCEDURE.
-           MOVE LS-FILENAME TO FNAME
-            *>DISPLAY "Verifie si la methode du parent existe à la creation de l'instance"
-           OPEN INPUT MY-FILE.
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ MY-FILE INTO FILE-RECORD
-                   *>DISPLAY FILE-RECORD
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                       DISPLAY "File Readed successfully"
-                   NOT AT END
-                       CALL "CONTAINS-STR" USING LS-METHOD GIVING LEN
-                       IF LEN > 0
-                           MOVE 'Y' TO WS-EOF
-                           DISPLAY "The method " LS-METHOD " exists!"
-                       END-IF
-               END-READ
-           END-PERFORM.
-           STOP RUN.
-       END PROGRAM CHECK-METHOD.
+      ******************************************************************
+      * Author:kopmba
+      * Date:18/04/2025
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-METHOD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ASSIGN DYNAMIC, not a plain ASSIGN TO, so MY-FILE actually
+      *> opens whatever class source path is sitting in FNAME at
+      *> CALL time instead of a literal external name derived from
+      *> the identifier FNAME itself (same fix as LOG-EVENT's
+      *> AUDIT-LOG-FILE)
+       SELECT MY-FILE ASSIGN DYNAMIC FNAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+      *> ASSIGN DYNAMIC here too - same reasoning as MY-FILE above,
+      *> the checkpoint path lives in WS-CKPT-NAME at run time and a
+      *> plain ASSIGN TO would look for a file literally named
+      *> WS-CKPT-NAME instead
+       SELECT OPTIONAL CKPT-FILE ASSIGN DYNAMIC WS-CKPT-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MY-FILE.
+       01 FILE-RECORD PIC X(1024).
+       FD CKPT-FILE.
+       01 CKPT-RECORD PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X(1) VALUE 'N'.
+       01 WS-METHOD-FOUND PIC X(1) VALUE 'N'.
+       01 WS-SEARCH-STR PIC X(1024).
+       01 WS-CASE-SENSITIVE PIC X(1) VALUE 'N'.
+       01 FNAME PIC X(80).
+       01 LEN PIC 99.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-CKPT-NAME PIC X(80).
+       01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 WS-RESTART-POINT PIC 9(6) VALUE 0.
+      *> correctly-sized holders for the literal audit message - a
+      *> literal passed straight to LOG-EVENT's LINKAGE would only be
+      *> allocated as big as the literal itself, not the LINKAGE PIC
+       01 WS-EVENT-PROGRAM PIC X(44) VALUE "CHECK-METHOD".
+       01 WS-EVENT-MESSAGE PIC X(200).
+      *> every CKPT-INTERVAL records we rewrite the checkpoint file so
+      *> a killed nightly scan can resume past what it already covered
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 500.
+      *> shared with CHECK-METHOD-SUMMARY so a batch of calls across
+      *> several classes in one run can be tallied and reported once
+       01 WS-METHOD-TALLY EXTERNAL.
+           05 WS-METHODS-CHECKED PIC 9(5) VALUE 0.
+           05 WS-METHODS-FOUND PIC 9(5) VALUE 0.
+           05 WS-METHODS-MISSING PIC 9(5) VALUE 0.
+           05 WS-LOG-COUNT PIC 9(3) VALUE 0.
+           05 WS-LOG-ENTRY OCCURS 50 TIMES.
+               10 WS-LOG-FNAME PIC X(80).
+               10 WS-LOG-METHOD PIC X(44).
+               10 WS-LOG-FOUND PIC X(1).
+      *> VALUE clauses on an EXTERNAL item are not honored at load
+      *> time the way they are for ordinary WORKING-STORAGE, so
+      *> WS-METHOD-TALLY comes up full of whatever was already sitting
+      *> in that memory - this switch is plain WORKING-STORAGE (its
+      *> own VALUE clause DOES apply) and survives between calls the
+      *> same way WS-EOF does, so the tally gets zeroed exactly once
+      *> per run, on the first call, and accumulates normally after
+       01 WS-FIRST-CALL PIC X(1) VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LS-METHOD PIC X(44).
+       01 LS-FILENAME PIC X(80).
+      *> plain trailing USING parameter, not RETURNING/GIVING - a
+      *> caller that wants the found/not-found outcome (APPLY, for its
+      *> abstract-class and interface checks) needs the real result,
+      *> and GIVING with no RETURNING item on the callee side silently
+      *> captures RETURN-CODE instead of any actual answer
+       01 LS-RESULT PIC 9(2).
+       PROCEDURE DIVISION USING LS-METHOD LS-FILENAME LS-RESULT.
+       MAIN-PROCEDURE.
+           CALL "LOG-STARTUP" USING WS-EVENT-PROGRAM
+           IF WS-FIRST-CALL = 'Y'
+               INITIALIZE WS-METHOD-TALLY
+               MOVE 'N' TO WS-FIRST-CALL
+           END-IF
+      *> this subprogram is now called repeatedly, once per class, in
+      *> the same run - working-storage must start clean every call
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-METHOD-FOUND
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO LS-RESULT
+           MOVE LS-FILENAME TO FNAME
+            *>DISPLAY "Verifie si la methode du parent existe à la creation de l'instance"
+           PERFORM BUILD-CKPT-FILENAME
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT MY-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "CHECK-METHOD: class source file not found: "
+                   FNAME " - file status " WS-FILE-STATUS
+      *> RETURN-CODE: 8 = class source file could not be opened, so a
+      *> batch chain can tell "never checked" apart from "checked,
+      *> method missing" - GOBACK, not STOP RUN, so a driver working
+      *> through a whole list of class files can skip this one and
+      *> carry on with the rest instead of the entire run dying here
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MY-FILE INTO FILE-RECORD
+                   *>DISPLAY FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                       DISPLAY "File Readed successfully"
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-RESTART-POINT
+      *> search the actual line just read, not the method name
+      *> against itself - that is what made every call look like a
+      *> match
+                           MOVE FILE-RECORD TO WS-SEARCH-STR
+                           CALL "CONTAINS-STR" USING WS-SEARCH-STR
+                               LS-METHOD WS-CASE-SENSITIVE LEN
+                           IF LEN > 0
+                               MOVE 'Y' TO WS-EOF
+                               MOVE 'Y' TO WS-METHOD-FOUND
+                               DISPLAY "The method " LS-METHOD
+                                   " exists!"
+                           END-IF
+                           IF FUNCTION MOD(WS-RECORD-COUNT,
+                                   WS-CKPT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MY-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM RECORD-TALLY.
+           IF WS-METHOD-FOUND = 'Y'
+               MOVE 1 TO LS-RESULT
+           END-IF.
+           GOBACK.
+
+       BUILD-CKPT-FILENAME.
+           MOVE CONCATENATE(TRIM(FNAME), ".CKP") TO WS-CKPT-NAME.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-POINT
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE INTO CKPT-RECORD
+                   NOT AT END
+                       MOVE CKPT-RECORD TO WS-RESTART-POINT
+                       DISPLAY "CHECK-METHOD: resuming scan of " FNAME
+                           " after record " WS-RESTART-POINT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *> a completed scan has nothing left to resume from
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+
+       RECORD-TALLY.
+           ADD 1 TO WS-METHODS-CHECKED
+           IF WS-METHOD-FOUND = 'Y'
+               ADD 1 TO WS-METHODS-FOUND
+           ELSE
+               ADD 1 TO WS-METHODS-MISSING
+           END-IF.
+           IF WS-LOG-COUNT < 50
+               ADD 1 TO WS-LOG-COUNT
+               MOVE FNAME TO WS-LOG-FNAME(WS-LOG-COUNT)
+               MOVE LS-METHOD TO WS-LOG-METHOD(WS-LOG-COUNT)
+               MOVE WS-METHOD-FOUND TO WS-LOG-FOUND(WS-LOG-COUNT)
+           END-IF.
+           MOVE SPACES TO WS-EVENT-MESSAGE
+           STRING "checked method " TRIM(LS-METHOD) " in " TRIM(FNAME)
+                   " - found=" WS-METHOD-FOUND
+               DELIMITED BY SIZE INTO WS-EVENT-MESSAGE
+           CALL "LOG-EVENT" USING WS-EVENT-PROGRAM WS-EVENT-MESSAGE.
+      *> RETURN-CODE: 0 = check completed - the method either exists
+      *> or it does not (see LEN/WS-METHOD-FOUND), that is data, not
+      *> a failure of this subprogram
+           MOVE 0 TO RETURN-CODE.
+       END PROGRAM CHECK-METHOD.
